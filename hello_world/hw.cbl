@@ -1,33 +1,71 @@
        IDENTIFICATION DIVISION.
       *================================================================*
       *    Ce programme demande son nom a un utilisateur              *
-      *      Ã  l'infinie                                               *
+      *      a l'infinie                                               *
+      *================================================================*
+      * Maintenance Log
+      * Date       Author  Description
+      * ---------- ------  ---------------------------------------------
+      * 2026-08-09 Yves    Append every name entered to a timestamped
+      *                    sign-in log instead of just displaying it.
       *================================================================*
        PROGRAM-ID. hw.
        AUTHOR. Yves.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIGNIN-LOG ASSIGN TO 'SIGNIN.LOG'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SIGNIN-LOG.
+       01  LOG-REC PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  WS-NOM PIC X(12).
        01  WS-CPT PIC 9 VALUE 0.
-       
+       01  WS-LOG-STATUS PIC X(02).
+       01  WS-TIMESTAMP  PIC X(21).
+
        PROCEDURE DIVISION.
       *================================================================*
-      *    Pour repeter a l'infinie                               *
-      *******************************************************************
+      *    Pour repeter a l'infinie                          *
+      ****************************************************************
+           OPEN EXTEND SIGNIN-LOG.
+
            PERFORM 8000-BOUCLE-DEB
               THRU 8000-BOUCLE-FIN
               UNTIL WS-CPT > 3.
+
+           CLOSE SIGNIN-LOG.
            STOP RUN.
       *================================================================*
-       8000-BOUCLE-DEB.    
+       8000-BOUCLE-DEB.
            DISPLAY 'BONJOUR Cobol'.
            DISPLAY 'Quel est ton nom'.
 
            ACCEPT WS-NOM.
-           
-           DiSPLAY 'Bonjour' SPACE WS-NOM.
+
+           DISPLAY 'Bonjour' SPACE WS-NOM.
+           PERFORM 8100-ENREGISTRER-DEB THRU 8100-ENREGISTRER-FIN.
            ADD 1 TO WS-CPT.
-       8000-BOUCLE-FIN. 
-          
-           
\ No newline at end of file
+       8000-BOUCLE-FIN.
+           EXIT.
+
+      ******************************************************************
+      * APPEND THE NAME JUST ENTERED TO SIGNIN.LOG WITH A TIMESTAMP
+      ******************************************************************
+       8100-ENREGISTRER-DEB.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+           INITIALIZE LOG-REC.
+           STRING WS-TIMESTAMP DELIMITED BY SIZE,
+                  SPACE        DELIMITED BY SIZE,
+                  WS-NOM       DELIMITED BY SIZE
+               INTO LOG-REC.
+           WRITE LOG-REC.
+       8100-ENREGISTRER-FIN.
+           EXIT.
