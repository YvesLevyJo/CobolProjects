@@ -1,18 +1,25 @@
-      *****************************************************************       
-      *                                                               
       *****************************************************************
+      *
+      *****************************************************************
+      * Maintenance Log
+      * Date       Author  Description
+      * ---------- ------  ---------------------------------------------
+      * 2026-08-08 Yves    Open, read and write PART 2 the same way PART
+      *                    1 already is, turn on the label/status
+      *                    breakdown section and the footer totals.
+      *=================================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  flwrite.
-       AUTHOR. Yves. 
+       AUTHOR. Yves.
 
       *****************************************************************
-       ENVIRONMENT DIVISION. 
-       CONFIGURATION SECTION. 
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
        INPUT-OUTPUT SECTION.
-       FILE-CONTROL. 
+       FILE-CONTROL.
            SELECT INFILE-P1 ASSIGN  TO 'assurances-part1.dat'
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
@@ -42,7 +49,7 @@
        WORKING-STORAGE SECTION.
       *    DEFINITION DES FILE STATUS
        01  FS-IN-1                  PIC X(2).
-           88 IN-1-EOF         VALUE '10'.       
+           88 IN-1-EOF         VALUE '10'.
        01  FS-IN-2                  PIC X(2).
            88 IN-2-EOF         VALUE '10'.
        01  FS-OP                PIC X(2).
@@ -61,15 +68,15 @@
            03 WS-CURRENT-MONTH  PIC 9(02).
            03 WS-FILLER         PIC X(01) VALUE "/".
            03 WS-CURRENT-YEAR   PIC 9(04).
-      
+
       *    DISPLAY
        01  WS-INLINE-TEXT     PIC X(123).
        01  WS-STAR-LINE       PIC x(123).
        01  WS-DASH-LINE       PIC X(123).
       *    VARIABLE POUR BOUCLER SUR LE TABLEAU
-       01  WS-INDEX           PIC 9(02) VALUE 1. 
+       01  WS-INDEX           PIC 9(02) VALUE 1.
       *    DEFINITION DU DU TABLEAU PRINCIPAL
-       01  WS-INSU-TABLE. 
+       01  WS-INSU-TABLE.
            03 WS-INSU  OCCURS 1 TO 99 TIMES
                        DEPENDING ON WS-INDEX.
                05 FILLER       PIC X(03) VALUE "|".
@@ -92,20 +99,31 @@
                05 WS-AMOUNT    PIC X(09).
                05 WS-EURO      PIC X(05).
                05 FILLER       PIC X(01) VALUE "|".
-     
+
       *    tableau seccondaire ( conrtats)
        01  WS-LABEL-STATUS-TABLE.
-           03 WS-LABEL-STATUS OCCURS 1 TO 99 TIMES   
+           03 WS-LABEL-STATUS OCCURS 1 TO 99 TIMES
                               DEPENDING ON WS-LS-INDEX.
               05 WS-LS-ID     PIC X(10).
               05 WS-LS-LABEL  PIC X(60).
               05 WS-LS-STATUS PIC X(30).
 
+       01  WS-LS-INDEX         PIC 9(02) VALUE 1.
+       01  WS-LS-COUNT         PIC 9(02) VALUE 0.
+       01  WS-LS-REPORT-IDX    PIC 9(02) VALUE 0.
+
       *    DENOMBRER LES DIFFERENTS TYPES D'ABONNEMENT
-       01  WS-COUNT-ACTIVE     PIC 9(02).
-       01  WS-COUNT-SUSPENDED  PIC 9(02).
-       01  WS-COUNT-CANCELED   PIC 9(02).
-       01  WS-COUNT-RECORD1    PIC 9(02).
+       01  WS-COUNT-ACTIVE     PIC 9(02) VALUE 0.
+       01  WS-COUNT-SUSPENDED  PIC 9(02) VALUE 0.
+       01  WS-COUNT-CANCELED   PIC 9(02) VALUE 0.
+       01  WS-COUNT-RECORD1    PIC 9(02) VALUE 0.
+
+      *    MONTANTS
+       01  WS-NUM               PIC 9(09) VALUE 0.
+       01  WS-TOTAL-AMOUNT-P1   PIC 9(11) VALUE 0.
+       01  WS-TOTAL-AMOUNT-P2   PIC 9(11) VALUE 0.
+       01  WS-TOTAL-AMOUNT      PIC 9(11) VALUE 0.
+       01  WS-TOTAL-AMOUNT-ED   PIC Z(10)9.
       ******************************************************************
        PROCEDURE DIVISION.
        0000-MAIN-START.
@@ -114,26 +132,24 @@
            PERFORM 4000-HEADER-REPORT-START THRU 4000-HEADER-REPORT-END.
            PERFORM 1000-P1-HEADER-START     THRU 1000-P1-HEADER-END.
            PERFORM 1000-P1-READ-START       THRU 1000-P1-READ-END.
-      *     PERFORM 1000-P1-WRITE-START      THRU 1000-P1-WRITE-END.
-      *     PERFORM 2000-P2-HEADER-START     THRU 2000-P2-HEADER-END.
-      *     PERFORM 2000-P2-READ-START       THRU 2000-P2-READ-END.
-      *     PERFORM 2000-P2-WRITE-START      THRU 2000-P2-WRITE-END.
-
-      *     PERFORM 3000-PART-LABEL-STATUS-WRITE-START
-      *        THRU 3000-PART-LABEL-STATUS-WRITE-END.
-      *     PERFORM 4000-FOOTER-REPORT-START
-      *        THRU 4000-FOOTER-REPORT-END.
+           PERFORM 2000-P2-HEADER-START     THRU 2000-P2-HEADER-END.
+           PERFORM 2000-P2-READ-START       THRU 2000-P2-READ-END.
+
+           PERFORM 3000-PART-LABEL-STATUS-WRITE-START
+              THRU 3000-PART-LABEL-STATUS-WRITE-END.
+           PERFORM 4000-FOOTER-REPORT-START
+              THRU 4000-FOOTER-REPORT-END.
        0000-MAIN-END.
            STOP RUN.
 
        4000-HEADER-REPORT-START.
-      *    oUVERTURE DU FICHIER EN ECRITURE 
+      *    oUVERTURE DU FICHIER EN ECRITURE
            OPEN OUTPUT OUT-REP.
       *    ECRITURE DU TITRE
            WRITE INSU-REC-REPORT
            FROM "RAPPORT ASSURANCE CLIENT".
-          
-      *    ENREGISTRER LA DATE 
+
+      *    ENREGISTRER LA DATE
            MOVE FUNCTION CURRENT-DATE
            TO WS-US-CURRENT-DATE.
            MOVE CORR WS-US-CURRENT-DATE
@@ -142,46 +158,64 @@
            STRING "Généré le :" DELIMITED BY SIZE,
            SPACE WS-FR-CURRENT-DATE DELIMITED BY SIZE
            INTO WS-INLINE-TEXT.
-           
+
            WRITE INSU-REC-REPORT FROM WS-INLINE-TEXT.
 
            WRITE INSU-REC-REPORT FROM SPACE.
 
-       4000-HEADER-REPORT-END.           
+       4000-HEADER-REPORT-END.
            CLOSE OUT-REP.
-       
+
        1000-P1-HEADER-START.
+           OPEN EXTEND OUT-REP.
            WRITE INSU-REC-REPORT FROM WS-STAR-LINE.
            WRITE INSU-REC-REPORT FROM "PART 1".
            WRITE INSU-REC-REPORT FROM WS-STAR-LINE.
            WRITE INSU-REC-REPORT FROM SPACE.
-           OPEN EXTEND OUT-REP.
-                                 
-           MOVE "ID"        TO WS-ID(1).
-           MOVE "ID CLIENT" TO WS-ID-CLIENT(1).
-           MOVE "GROUP"     TO WS-GROUP(1).
-           MOVE "NAME"      TO WS-NAME(1).
-           MOVE "LABEL"     TO WS-LABEL(1).
-           MOVE "STATUS"    TO WS-STATUS(1).
-           MOVE "FROM"      TO WS-FROM(1).
-           MOVE "TO"        TO WS-TO(1).
-           MOVE "AMOUNT"    TO WS-AMOUNT(1).
-
-           WRITE INSU-REC-REPORT FROM WS-INSU(1).
+
+           MOVE "ID"        TO WS-ID(WS-INDEX).
+           MOVE "ID CLIENT" TO WS-ID-CLIENT(WS-INDEX).
+           MOVE "GROUP"     TO WS-GROUP(WS-INDEX).
+           MOVE "NAME"      TO WS-NAME(WS-INDEX).
+           MOVE "LABEL"     TO WS-LABEL(WS-INDEX).
+           MOVE "STATUS"    TO WS-STATUS(WS-INDEX).
+           MOVE "FROM"      TO WS-FROM(WS-INDEX).
+           MOVE "TO"        TO WS-TO(WS-INDEX).
+           MOVE "AMOUNT"    TO WS-AMOUNT(WS-INDEX).
+
+           WRITE INSU-REC-REPORT FROM WS-INSU(WS-INDEX).
        1000-P1-HEADER-END.
            CLOSE OUT-REP.
            EXIT.
 
+      ******************************************************************
+      * READ EVERY PART 1 LINE, TALLY STATUS COUNTS AND WRITE EACH ROW
+      ******************************************************************
        1000-P1-READ-START.
            OPEN INPUT INFILE-P1.
-
+           OPEN EXTEND OUT-REP.
            INITIALIZE WS-INSU-TABLE.
-           PERFORM UNTIL IN-1-EOF
-           END PERFORM.
-       
-           UNSTRING INFILE-P1
+           PERFORM 1100-P1-READ-LINE-START THRU 1100-P1-READ-LINE-END
+               UNTIL IN-1-EOF.
+           CLOSE INFILE-P1.
+           CLOSE OUT-REP.
+       1000-P1-READ-END.
+           EXIT.
+
+       1100-P1-READ-LINE-START.
+           READ INFILE-P1
+               AT END SET IN-1-EOF TO TRUE
+               NOT AT END
+                   PERFORM 1200-P1-PARSE-LINE-START
+                      THRU 1200-P1-PARSE-LINE-END
+           END-READ.
+       1100-P1-READ-LINE-END.
+           EXIT.
+
+       1200-P1-PARSE-LINE-START.
+           UNSTRING INSU-REC-P1
            DELIMITED BY "*"
-           INTO 
+           INTO
            WS-ID-CLIENT(WS-INDEX)
            WS-GROUP(WS-INDEX)
            WS-NAME(WS-INDEX)
@@ -189,7 +223,7 @@
            WS-STATUS(WS-INDEX)
            WS-FROM(WS-INDEX)
            WS-TO(WS-INDEX)
-           WS-AMOUNT(WS-INDEX)
+           WS-AMOUNT(WS-INDEX).
 
            EVALUATE WS-STATUS(WS-INDEX)
                WHEN "Actif"
@@ -202,27 +236,183 @@
                   ADD 1 TO WS-COUNT-CANCELED
                WHEN OTHER
                   CONTINUE
-           END-EVALUATE
+           END-EVALUATE.
 
-           MOVE WS-LABEL(WS-INDEX) 
-             TO WS-LS-LABEL(WS-LS-INDEX)
+           MOVE WS-LABEL(WS-INDEX)
+             TO WS-LS-LABEL(WS-LS-INDEX).
 
-             MOVE WS-STATUS(WS-INDEX) 
-             TO WS-LS-STATUS(WS-LS-INDEX) 
+           MOVE WS-STATUS(WS-INDEX)
+             TO WS-LS-STATUS(WS-LS-INDEX).
 
-             INITIALIZE WS-NUM
-             MOVE WS-AMOUNT(WS-INDEX) TO WS-NUM
-             ADD WS-NUM TO WS-TOTAL-AMOUNT-P1
+           INITIALIZE WS-NUM.
+           MOVE WS-AMOUNT(WS-INDEX) TO WS-NUM.
+           ADD WS-NUM TO WS-TOTAL-AMOUNT-P1.
 
-             MOVE WS-INDEX TO WS-ID(WS-INDEX) 
+           MOVE WS-INDEX TO WS-ID(WS-INDEX).
+           MOVE WS-INDEX TO WS-LS-ID(WS-LS-INDEX).
 
-             ADD 1 TO WS-INDEX
-             ADD 1 TO WS-LS-INDEX
-             ADD 1 TO WS-COUNT-RECORD1
-           END-PERFORM.  
-       1000-P1-READ-END.
-           CLOSE INFILE-P1.
+           WRITE INSU-REC-REPORT FROM WS-INSU(WS-INDEX).
 
+           ADD 1 TO WS-INDEX.
+           ADD 1 TO WS-LS-INDEX.
+           ADD 1 TO WS-COUNT-RECORD1.
+       1200-P1-PARSE-LINE-END.
+           EXIT.
 
+      ******************************************************************
+      * PART 2 - OPENED, READ AND WRITTEN THE SAME WAY AS PART 1
+      ******************************************************************
+       2000-P2-HEADER-START.
+           OPEN EXTEND OUT-REP.
+           WRITE INSU-REC-REPORT FROM WS-STAR-LINE.
+           WRITE INSU-REC-REPORT FROM "PART 2".
+           WRITE INSU-REC-REPORT FROM WS-STAR-LINE.
+           WRITE INSU-REC-REPORT FROM SPACE.
+
+           MOVE "ID"        TO WS-ID(WS-INDEX).
+           MOVE "ID CLIENT" TO WS-ID-CLIENT(WS-INDEX).
+           MOVE "GROUP"     TO WS-GROUP(WS-INDEX).
+           MOVE "NAME"      TO WS-NAME(WS-INDEX).
+           MOVE "LABEL"     TO WS-LABEL(WS-INDEX).
+           MOVE "STATUS"    TO WS-STATUS(WS-INDEX).
+           MOVE "FROM"      TO WS-FROM(WS-INDEX).
+           MOVE "TO"        TO WS-TO(WS-INDEX).
+           MOVE "AMOUNT"    TO WS-AMOUNT(WS-INDEX).
+
+           WRITE INSU-REC-REPORT FROM WS-INSU(WS-INDEX).
+       2000-P2-HEADER-END.
+           CLOSE OUT-REP.
+           EXIT.
+
+       2000-P2-READ-START.
+           OPEN INPUT INFILE-P2.
+           OPEN EXTEND OUT-REP.
+           PERFORM 2100-P2-READ-LINE-START THRU 2100-P2-READ-LINE-END
+               UNTIL IN-2-EOF.
+           CLOSE INFILE-P2.
+           CLOSE OUT-REP.
+       2000-P2-READ-END.
+           EXIT.
 
+       2100-P2-READ-LINE-START.
+           READ INFILE-P2
+               AT END SET IN-2-EOF TO TRUE
+               NOT AT END
+                   PERFORM 2200-P2-PARSE-LINE-START
+                      THRU 2200-P2-PARSE-LINE-END
+           END-READ.
+       2100-P2-READ-LINE-END.
+           EXIT.
 
+       2200-P2-PARSE-LINE-START.
+           UNSTRING INSU-REC-P2
+           DELIMITED BY "*"
+           INTO
+           WS-ID-CLIENT(WS-INDEX)
+           WS-GROUP(WS-INDEX)
+           WS-NAME(WS-INDEX)
+           WS-LABEL(WS-INDEX)
+           WS-STATUS(WS-INDEX)
+           WS-FROM(WS-INDEX)
+           WS-TO(WS-INDEX)
+           WS-AMOUNT(WS-INDEX).
+
+           EVALUATE WS-STATUS(WS-INDEX)
+               WHEN "Actif"
+                   ADD 1 TO WS-COUNT-ACTIVE
+               WHEN "Suspendu"
+                  ADD 1 TO WS-COUNT-SUSPENDED
+               WHEN "Resilie"
+                  ADD 1 TO WS-COUNT-CANCELED
+               WHEN "Resilié"
+                  ADD 1 TO WS-COUNT-CANCELED
+               WHEN OTHER
+                  CONTINUE
+           END-EVALUATE.
+
+           MOVE WS-LABEL(WS-INDEX)
+             TO WS-LS-LABEL(WS-LS-INDEX).
+
+           MOVE WS-STATUS(WS-INDEX)
+             TO WS-LS-STATUS(WS-LS-INDEX).
+
+           INITIALIZE WS-NUM.
+           MOVE WS-AMOUNT(WS-INDEX) TO WS-NUM.
+           ADD WS-NUM TO WS-TOTAL-AMOUNT-P2.
+
+           MOVE WS-INDEX TO WS-ID(WS-INDEX).
+           MOVE WS-INDEX TO WS-LS-ID(WS-LS-INDEX).
+
+           WRITE INSU-REC-REPORT FROM WS-INSU(WS-INDEX).
+
+           ADD 1 TO WS-INDEX.
+           ADD 1 TO WS-LS-INDEX.
+       2200-P2-PARSE-LINE-END.
+           EXIT.
+
+      ******************************************************************
+      * LABEL / STATUS CROSS REFERENCE SECTION
+      ******************************************************************
+       3000-PART-LABEL-STATUS-WRITE-START.
+           COMPUTE WS-LS-COUNT = WS-LS-INDEX - 1.
+
+           OPEN EXTEND OUT-REP.
+           WRITE INSU-REC-REPORT FROM WS-STAR-LINE.
+           WRITE INSU-REC-REPORT FROM "LABEL / STATUS CROSS REFERENCE".
+           WRITE INSU-REC-REPORT FROM WS-STAR-LINE.
+
+           PERFORM 3100-WRITE-LS-LINE-START
+              THRU 3100-WRITE-LS-LINE-END
+              VARYING WS-LS-REPORT-IDX FROM 1 BY 1
+              UNTIL WS-LS-REPORT-IDX > WS-LS-COUNT.
+           CLOSE OUT-REP.
+       3000-PART-LABEL-STATUS-WRITE-END.
+           EXIT.
+
+       3100-WRITE-LS-LINE-START.
+           STRING WS-LS-ID(WS-LS-REPORT-IDX)    DELIMITED BY SIZE,
+                  SPACE                         DELIMITED BY SIZE,
+                  WS-LS-LABEL(WS-LS-REPORT-IDX) DELIMITED BY SIZE,
+                  SPACE                         DELIMITED BY SIZE,
+                  WS-LS-STATUS(WS-LS-REPORT-IDX) DELIMITED BY SIZE
+           INTO WS-INLINE-TEXT.
+           WRITE INSU-REC-REPORT FROM WS-INLINE-TEXT.
+       3100-WRITE-LS-LINE-END.
+           EXIT.
+
+      ******************************************************************
+      * GRAND-TOTAL FOOTER SECTION
+      ******************************************************************
+       4000-FOOTER-REPORT-START.
+           OPEN EXTEND OUT-REP.
+           WRITE INSU-REC-REPORT FROM WS-STAR-LINE.
+           WRITE INSU-REC-REPORT FROM "TOTAUX".
+           WRITE INSU-REC-REPORT FROM WS-STAR-LINE.
+
+           COMPUTE WS-TOTAL-AMOUNT = WS-TOTAL-AMOUNT-P1
+               + WS-TOTAL-AMOUNT-P2.
+           MOVE WS-TOTAL-AMOUNT TO WS-TOTAL-AMOUNT-ED.
+
+           STRING "Actifs    : " DELIMITED BY SIZE,
+               WS-COUNT-ACTIVE DELIMITED BY SIZE
+           INTO WS-INLINE-TEXT.
+           WRITE INSU-REC-REPORT FROM WS-INLINE-TEXT.
+
+           STRING "Suspendus : " DELIMITED BY SIZE,
+               WS-COUNT-SUSPENDED DELIMITED BY SIZE
+           INTO WS-INLINE-TEXT.
+           WRITE INSU-REC-REPORT FROM WS-INLINE-TEXT.
+
+           STRING "Resilies  : " DELIMITED BY SIZE,
+               WS-COUNT-CANCELED DELIMITED BY SIZE
+           INTO WS-INLINE-TEXT.
+           WRITE INSU-REC-REPORT FROM WS-INLINE-TEXT.
+
+           STRING "Montant total : " DELIMITED BY SIZE,
+               WS-TOTAL-AMOUNT-ED DELIMITED BY SIZE
+           INTO WS-INLINE-TEXT.
+           WRITE INSU-REC-REPORT FROM WS-INLINE-TEXT.
+
+           CLOSE OUT-REP.
+       4000-FOOTER-REPORT-END.
+           EXIT.
