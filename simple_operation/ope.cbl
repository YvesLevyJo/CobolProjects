@@ -1,83 +1,236 @@
  ******************************************************************
-      * Program name:    OPE                               
-      * Original author: Yves                                
-      *                                                
+      * Program name:    OPE
+      * Original author: Yves
+      *
+      *=================================================================
+      * Maintenance Log
+      * Date       Author  Description
+      * ---------- ------  ---------------------------------------------
+      * 2026-08-08 Yves    Turn the fixed once-through sequence into a
+      *                    repeatable menu and add a batch file mode.
       *=================================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  OPE.
        AUTHOR. Yves.
+      *=================================================================
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPE-BATCH-INFILE ASSIGN TO 'OPEBATCH.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-BATCH-IN-STAT.
+
+           SELECT OPE-BATCH-OUTFILE ASSIGN TO 'OPEREPORT.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-BATCH-OUT-STAT.
       *=================================================================
        DATA DIVISION.
+       FILE SECTION.
+       FD  OPE-BATCH-INFILE
+           RECORD CONTAINS 5 CHARACTERS.
+       01  BATCH-IN-RECORD.
+           05 BI-NUM1          PIC 9(2).
+           05 BI-OPE           PIC X(1).
+           05 BI-NUM2          PIC 9(2).
+
+       FD  OPE-BATCH-OUTFILE
+           RECORD CONTAINS 40 CHARACTERS.
+       01  BATCH-OUT-RECORD    PIC X(40).
+      *=================================================================
        WORKING-STORAGE SECTION.
        01  WS-OPE    PIC X(4) VALUE 'none'.
        01  WS-NUM1   PIC 9(2) VALUE 0.
        01  WS-NUM2   PIC 9(2) VALUE 0.
        01  WS-RESULT PIC 9(6) VALUE 0.
+
+       01  WS-MODE-CHOICE   PIC X(01).
+           88 WS-MODE-BATCH     VALUE 'B' 'b'.
+
+       01  WS-MENU-CHOICE   PIC X(01).
+           88 WS-MENU-ADD       VALUE '1'.
+           88 WS-MENU-SUB       VALUE '2'.
+           88 WS-MENU-MUL       VALUE '3'.
+           88 WS-MENU-DIV       VALUE '4'.
+           88 WS-MENU-QUIT      VALUE '0' 'Q' 'q'.
+
+       01  WS-BATCH-IN-STAT     PIC X(2).
+           88 WS-BATCH-IN-EOF       VALUE '10'.
+       01  WS-BATCH-OUT-STAT    PIC X(2).
       *=================================================================
        PROCEDURE DIVISION.
+       0000-MAIN-START.
+           DISPLAY "Mode : (I)nteractif / (B)atch fichier ?".
+           ACCEPT WS-MODE-CHOICE.
+
+           IF WS-MODE-BATCH
+               PERFORM 5000-BATCH-START THRU 5000-BATCH-END
+           ELSE
+               PERFORM 1000-MENU-START THRU 1000-MENU-END
+                   UNTIL WS-MENU-QUIT
+           END-IF.
+       0000-MAIN-END.
+           STOP RUN.
+
       ******************************************************************
-      *    Addition
+      * PICK AN OPERATION, RUN IT, AND LOOP BACK FOR ANOTHER
       ******************************************************************
+       1000-MENU-START.
+           DISPLAY "1 Addition / 2 Soustraction / 3 Multiplication /".
+           DISPLAY "4 Division / 0 Quitter".
+           ACCEPT WS-MENU-CHOICE.
+
+           EVALUATE TRUE
+               WHEN WS-MENU-ADD
+                   PERFORM 2000-ADD-START THRU 2000-ADD-END
+               WHEN WS-MENU-SUB
+                   PERFORM 2100-SUB-START THRU 2100-SUB-END
+               WHEN WS-MENU-MUL
+                   PERFORM 2200-MUL-START THRU 2200-MUL-END
+               WHEN WS-MENU-DIV
+                   PERFORM 2300-DIV-START THRU 2300-DIV-END
+               WHEN WS-MENU-QUIT
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "Choix invalide"
+           END-EVALUATE.
+       1000-MENU-END.
+           EXIT.
 
+      ******************************************************************
+      *    Addition
+      ******************************************************************
+       2000-ADD-START.
            DISPLAY "================== ADDITION ===================".
-           DISPLAY "Veuillez siaisir le premier chiffre Ã  additionner".
+           DISPLAY "Veuillez saisir le premier chiffre a additionner".
            ACCEPT WS-NUM1.
-           DISPLAY "Veuillez siaisir le second chiffre Ã  additionner".       
+           DISPLAY "Veuillez saisir le second chiffre a additionner".
            ACCEPT WS-NUM2.
-    
+
+           INITIALIZE WS-RESULT.
            ADD WS-NUM1 WS-NUM2 TO WS-RESULT.
-    
-           DISPLAY WS-NUM1 SPACE " + " 
+
+           DISPLAY WS-NUM1 SPACE "+"
              SPACE WS-NUM2 SPACE "="
              SPACE WS-RESULT.
-
-           INITIALIZE WS-NUM1.
-           INITIALIZE WS-NUM2.
+       2000-ADD-END.
+           EXIT.
 
       ******************************************************************
-      *    Soustration
+      *    Soustraction
       ******************************************************************
+       2100-SUB-START.
            DISPLAY "================= SOUSTRACTION ==================".
-           DISPLAY "Veuillez siaisir la premiÃ¨re opÃ©rande".
+           DISPLAY "Veuillez saisir la premiere operande".
            ACCEPT WS-NUM1.
-           DISPLAY "Veuillez siaisir la seconde operande".
+           DISPLAY "Veuillez saisir la seconde operande".
            ACCEPT WS-NUM2.
-           MOVE WS-NUM1 TO WS-RESULT SUBTRACT WS-NUM2 FROM WS-RESULT.
-           
-           DISPLAY WS-NUM1 SPACE " - " 
+
+           MOVE WS-NUM1 TO WS-RESULT.
+           SUBTRACT WS-NUM2 FROM WS-RESULT.
+
+           DISPLAY WS-NUM1 SPACE "-"
             SPACE WS-NUM2 SPACE "="
             SPACE WS-RESULT.
+       2100-SUB-END.
+           EXIT.
 
-           INITIALIZE WS-NUM1.
-           INITIALIZE WS-NUM2.
       ******************************************************************
       *    Multiplication
       ******************************************************************
+       2200-MUL-START.
            DISPLAY "================ MULTIPLICATION =================".
-           DISPLAY "Veuillez siaisir le premiÃ¨r facteur".
+           DISPLAY "Veuillez saisir le premier facteur".
            ACCEPT WS-NUM1.
-           DISPLAY "Veuillez siaisir le second facteur".
+           DISPLAY "Veuillez saisir le second facteur".
            ACCEPT WS-NUM2.
+
            MULTIPLY WS-NUM1 BY WS-NUM2 GIVING WS-RESULT.
-           
-           DISPLAY WS-NUM1 SPACE " x " 
+
+           DISPLAY WS-NUM1 SPACE "x"
             SPACE WS-NUM2 SPACE "="
             SPACE WS-RESULT.
+       2200-MUL-END.
+           EXIT.
 
-           INITIALIZE WS-NUM1.
-           INITIALIZE WS-NUM2.          
-  
       ******************************************************************
       *    Division
       ******************************************************************
+       2300-DIV-START.
            DISPLAY "================ DIVISION =================".
-           DISPLAY "Veuillez siaisir le premierr facteur".
+           DISPLAY "Veuillez saisir le premier facteur".
            ACCEPT WS-NUM1.
-           DISPLAY "Veuillez siaisir le second facteur".
+       2301-DIV-NUM2.
+           DISPLAY "Veuillez saisir le second facteur".
            ACCEPT WS-NUM2.
+           IF WS-NUM2 = 0
+               DISPLAY "**Division par zero impossible***"
+               GO TO 2301-DIV-NUM2
+           END-IF.
+
            DIVIDE WS-NUM1 BY WS-NUM2 GIVING WS-RESULT.
-           
-           DISPLAY WS-NUM1 SPACE " / " 
+
+           DISPLAY WS-NUM1 SPACE "/"
             SPACE WS-NUM2 SPACE "="
-            SPACE WS-RESULT.    
-       STOP RUN.
\ No newline at end of file
+            SPACE WS-RESULT.
+       2300-DIV-END.
+           EXIT.
+
+      ******************************************************************
+      * BATCH MODE: ONE NUMBER-PAIR-AND-OPERATOR RECORD PER LINE,
+      * ALL RESULTS WRITTEN TO OPEREPORT.txt IN ONE PASS
+      ******************************************************************
+       5000-BATCH-START.
+           OPEN INPUT OPE-BATCH-INFILE.
+           OPEN OUTPUT OPE-BATCH-OUTFILE.
+           PERFORM 5100-BATCH-READ-START THRU 5100-BATCH-READ-END
+               UNTIL WS-BATCH-IN-EOF.
+           CLOSE OPE-BATCH-INFILE.
+           CLOSE OPE-BATCH-OUTFILE.
+       5000-BATCH-END.
+           EXIT.
+
+       5100-BATCH-READ-START.
+           READ OPE-BATCH-INFILE
+               AT END SET WS-BATCH-IN-EOF TO TRUE
+               NOT AT END
+                   MOVE BI-NUM1 TO WS-NUM1
+                   MOVE BI-NUM2 TO WS-NUM2
+                   PERFORM 5200-BATCH-EVAL-START
+                      THRU 5200-BATCH-EVAL-END
+                   PERFORM 5300-BATCH-WRITE-START
+                      THRU 5300-BATCH-WRITE-END
+           END-READ.
+       5100-BATCH-READ-END.
+           EXIT.
+
+       5200-BATCH-EVAL-START.
+           INITIALIZE WS-RESULT.
+           EVALUATE BI-OPE
+               WHEN "+"
+                   ADD WS-NUM1 WS-NUM2 TO WS-RESULT
+               WHEN "-"
+                   MOVE WS-NUM1 TO WS-RESULT
+                   SUBTRACT WS-NUM2 FROM WS-RESULT
+               WHEN "*"
+                   MULTIPLY WS-NUM1 BY WS-NUM2 GIVING WS-RESULT
+               WHEN "/"
+                   IF WS-NUM2 = 0
+                       MOVE 0 TO WS-RESULT
+                   ELSE
+                       DIVIDE WS-NUM1 BY WS-NUM2 GIVING WS-RESULT
+                   END-IF
+               WHEN OTHER
+                   MOVE 0 TO WS-RESULT
+           END-EVALUATE.
+       5200-BATCH-EVAL-END.
+           EXIT.
+
+       5300-BATCH-WRITE-START.
+           STRING WS-NUM1 SPACE BI-OPE SPACE WS-NUM2 SPACE "="
+               SPACE WS-RESULT
+               INTO BATCH-OUT-RECORD.
+           WRITE BATCH-OUT-RECORD.
+       5300-BATCH-WRITE-END.
+           EXIT.
