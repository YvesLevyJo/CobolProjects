@@ -2,6 +2,13 @@
        PROGRAM-ID. srch.
        AUTHOR. Yves.
       ******************************************************************
+      * Maintenance Log
+      * Date       Author  Description
+      * ---------- ------  ---------------------------------------------
+      * 2026-08-08 Yves    Implement the department-number search, add
+      *                    partial department-name search and a
+      *                    region-level search mode.
+      *=================================================================
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -12,8 +19,8 @@
 
        DATA DIVISION.
        FILE SECTION.
-           FD F-DEPT 
-           RECORD CONTAINS 52 CHARACTERS 
+           FD F-DEPT
+           RECORD CONTAINS 52 CHARACTERS
            RECORDING MODE IS F.
 
        01  R-DEPT.
@@ -21,32 +28,60 @@
            03 R-DEPT-REGION    PIC X(23).
            03 R-DEPT-DEPT      PIC X(26).
 
-      ******************************************************************         
+      ******************************************************************
        WORKING-STORAGE SECTION.
        01  WS-DEPT-STATUS      PIC X(02).
            88  DEPT-ST-EOF    VALUE '10'.
            88  DEPT-ST-OK     VALUE '00'.
 
        01  WS-SCH-INPUT        PIC X(03).
+       01  WS-SCH-NAME         PIC X(26).
+       01  WS-SCH-NAME-LEN     PIC 9(02).
+       01  WS-SCH-REGION       PIC X(23).
+
+       01  WS-SEARCH-MODE      PIC X(01).
+           88 WS-MODE-NAME         VALUE 'D' 'd'.
+           88 WS-MODE-REGION       VALUE 'R' 'r'.
+
+       01  WS-FOUND-SW         PIC X(01) VALUE 'N'.
+           88 WS-FOUND             VALUE 'Y'.
+           88 WS-NOT-FOUND          VALUE 'N'.
+
+       01  WS-NAME-MATCH-COUNT PIC 9(02).
 
        01  WS-ID-D           pic 9(3) VALUE 1.
        01  DEP-DATAS.
-           03 DEP-TAB OCCURS 101 TIMES.
+           03 DEP-TAB OCCURS 101 TIMES INDEXED BY WS-DEP-IDX.
                05 F-DEPT-ID        PIC X(03).
-               05 F-DEPT-DEP       PIC X(23).
-               05 F-DEPT-REGION    PIC X(26).
-      ******************************************************************     
+               05 F-DEPT-REGION    PIC X(23).
+               05 F-DEPT-DEP       PIC X(26).
+      ******************************************************************
        PROCEDURE DIVISION.
        0000-MAIN-START.
-           PERFORM 0001-DISPLAY-START
-              THRU 0001-DISPLAY-END.
-           
            PERFORM 0003-READ-INPUT-START
               THRU 0003-READ-INPUT-END.
-           
-           PERFORM 0002-SEARCH-DPT-START
-              THRU 0002-SEARCH-DPT-END.
-       0000-MAIN-END.           
+
+           DISPLAY "Mode : (N)umero / (D)epart. partiel / (R)egion ?".
+           ACCEPT WS-SEARCH-MODE.
+
+           EVALUATE TRUE
+               WHEN WS-MODE-NAME
+                   PERFORM 0005-DISPLAY-NAME-START
+                      THRU 0005-DISPLAY-NAME-END
+                   PERFORM 0005-SEARCH-NAME-START
+                      THRU 0005-SEARCH-NAME-END
+               WHEN WS-MODE-REGION
+                   PERFORM 0007-DISPLAY-REGION-START
+                      THRU 0007-DISPLAY-REGION-END
+                   PERFORM 0007-SEARCH-REGION-START
+                      THRU 0007-SEARCH-REGION-END
+               WHEN OTHER
+                   PERFORM 0001-DISPLAY-START
+                      THRU 0001-DISPLAY-END
+                   PERFORM 0002-SEARCH-DPT-START
+                      THRU 0002-SEARCH-DPT-END
+           END-EVALUATE.
+       0000-MAIN-END.
            STOP RUN.
 
        0001-DISPLAY-START.
@@ -54,24 +89,123 @@
            ACCEPT WS-SCH-INPUT.
        0001-DISPLAY-END.
            EXIT.
-       
+
+      ******************************************************************
+      * EXACT MATCH ON THE THREE-DIGIT DEPARTMENT NUMBER
+      ******************************************************************
        0002-SEARCH-DPT-START.
+           SET WS-NOT-FOUND TO TRUE.
+           PERFORM 0002-FIND-DEPT-START THRU 0002-FIND-DEPT-END
+               VARYING WS-DEP-IDX FROM 1 BY 1
+               UNTIL WS-DEP-IDX > WS-ID-D.
+
+           IF WS-NOT-FOUND
+               DISPLAY "Aucun departement trouve pour " WS-SCH-INPUT
+           END-IF.
        0002-SEARCH-DPT-END.
+           EXIT.
 
+       0002-FIND-DEPT-START.
+           IF F-DEPT-ID(WS-DEP-IDX) EQUAL WS-SCH-INPUT
+               SET WS-FOUND TO TRUE
+               DISPLAY F-DEPT-ID(WS-DEP-IDX) SPACE
+                   F-DEPT-DEP(WS-DEP-IDX) SPACE
+                   F-DEPT-REGION(WS-DEP-IDX)
+           END-IF.
+       0002-FIND-DEPT-END.
            EXIT.
-       
+
+      ******************************************************************
+      * LOAD EVERY DEPARTMENT ROW INTO DEP-TAB
+      ******************************************************************
        0003-READ-INPUT-START.
            INITIALIZE WS-ID-D.
            OPEN INPUT F-DEPT.
-           IF DEPT-ST-OK
-               PERFORM UNTIL WS-ID-D > 101
-                READ F-DEPT
-                MOVE R-DEPT TO DEP-TAB(WS-ID-D)
-                ADD 1 TO WS-ID-D
-               END-PERFORM
-           END-IF.
-       0003-READ-INPUT-END.
+           PERFORM 0004-READ-DEPT-START THRU 0004-READ-DEPT-END
+               UNTIL DEPT-ST-EOF.
            CLOSE F-DEPT.
-       
-       
+       0003-READ-INPUT-END.
+           EXIT.
+
+       0004-READ-DEPT-START.
+           READ F-DEPT
+               AT END SET DEPT-ST-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-ID-D
+                   MOVE R-DEPT TO DEP-TAB(WS-ID-D)
+           END-READ.
+       0004-READ-DEPT-END.
+           EXIT.
 
+      ******************************************************************
+      * PARTIAL / WILDCARD MATCH ON THE DEPARTMENT NAME
+      ******************************************************************
+       0005-DISPLAY-NAME-START.
+           DISPLAY "Entrez tout ou partie du nom du département.".
+           ACCEPT WS-SCH-NAME.
+       0005-DISPLAY-NAME-END.
+           EXIT.
+
+       0005-SEARCH-NAME-START.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SCH-NAME))
+               TO WS-SCH-NAME-LEN.
+           SET WS-NOT-FOUND TO TRUE.
+
+           IF WS-SCH-NAME = SPACES
+               DISPLAY "Aucun nom saisi."
+           ELSE
+               PERFORM 0006-FIND-NAME-START THRU 0006-FIND-NAME-END
+                   VARYING WS-DEP-IDX FROM 1 BY 1
+                   UNTIL WS-DEP-IDX > WS-ID-D
+
+               IF WS-NOT-FOUND
+                   DISPLAY "Aucun departement trouve pour " WS-SCH-NAME
+               END-IF
+           END-IF.
+       0005-SEARCH-NAME-END.
+           EXIT.
+
+       0006-FIND-NAME-START.
+           MOVE 0 TO WS-NAME-MATCH-COUNT.
+           INSPECT F-DEPT-DEP(WS-DEP-IDX) TALLYING WS-NAME-MATCH-COUNT
+               FOR ALL WS-SCH-NAME(1:WS-SCH-NAME-LEN).
+
+           IF WS-NAME-MATCH-COUNT > 0
+               SET WS-FOUND TO TRUE
+               DISPLAY F-DEPT-ID(WS-DEP-IDX) SPACE
+                   F-DEPT-DEP(WS-DEP-IDX) SPACE
+                   F-DEPT-REGION(WS-DEP-IDX)
+           END-IF.
+       0006-FIND-NAME-END.
+           EXIT.
+
+      ******************************************************************
+      * LIST EVERY DEPARTMENT WITHIN A GIVEN REGION
+      ******************************************************************
+       0007-DISPLAY-REGION-START.
+           DISPLAY "Entrez le nom de la région recherchée.".
+           ACCEPT WS-SCH-REGION.
+       0007-DISPLAY-REGION-END.
+           EXIT.
+
+       0007-SEARCH-REGION-START.
+           SET WS-NOT-FOUND TO TRUE.
+           PERFORM 0008-FIND-REGION-START THRU 0008-FIND-REGION-END
+               VARYING WS-DEP-IDX FROM 1 BY 1
+               UNTIL WS-DEP-IDX > WS-ID-D.
+
+           IF WS-NOT-FOUND
+               DISPLAY "Aucun departement trouve pour " WS-SCH-REGION
+           END-IF.
+       0007-SEARCH-REGION-END.
+           EXIT.
+
+       0008-FIND-REGION-START.
+           IF F-DEPT-REGION(WS-DEP-IDX) EQUAL WS-SCH-REGION
+               SET WS-FOUND TO TRUE
+               DISPLAY F-DEPT-ID(WS-DEP-IDX) SPACE
+                   F-DEPT-DEP(WS-DEP-IDX) SPACE
+                   F-DEPT-REGION(WS-DEP-IDX)
+           END-IF.
+       0008-FIND-REGION-END.
+           EXIT.
