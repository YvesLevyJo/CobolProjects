@@ -1,33 +1,171 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. sortng.
        AUTHOR. Yves.
+      *=================================================================
+      * Maintenance Log
+      * Date       Author  Description
+      * ---------- ------  ---------------------------------------------
+      * 2026-08-08 Yves    Sort by name as well as by ID, accept a
+      *                    second source file and flag IDs duplicated
+      *                    across both sources.
       *=================================================================
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
-       FILE CONTROL.
-           SELECT ENTREE ASSIGN TO "fr-liste-dept.txt".
+       FILE-CONTROL.
+           SELECT ENTREE1 ASSIGN TO "fr-liste-dept.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ENTREE1-STATUS.
+
+           SELECT ENTREE2 ASSIGN TO "fr-liste-dept-maj.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ENTREE2-STATUS.
+
            SELECT SORTIE ASSIGN TO "liste-triee.txt".
-           SELECT TRAVAIL ASSIGN TO "working.txt"
+
+           SELECT SORTIE-NOM ASSIGN TO "liste-triee-nom.txt".
+
+           SELECT TRAVAIL ASSIGN TO "working.txt".
+
+           SELECT TRAVAIL-NOM ASSIGN TO "working-nom.txt".
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  ENTREE1.
+       01  ENTREE1-DEPT.
+           03 E1-DEPT-ID       PIC X(03).
+           03 E1-DEPT-REGION   PIC X(23).
+           03 E1-DEPT-NM       PIC X(26).
 
-       FD  ENTREE.
-       01  ENTREE-DEPT.
-           03 DEPT-ID-I PIC X(03).
-           03 DEPT-NM   PIC X(23).
+       FD  ENTREE2.
+       01  ENTREE2-DEPT.
+           03 E2-DEPT-ID       PIC X(03).
+           03 E2-DEPT-REGION   PIC X(23).
+           03 E2-DEPT-NM       PIC X(26).
 
        FD  SORTIE.
        01  SORTIE-DEPT.
-           03 DEPT-ID-O PIC X(03).
-           03 DEPT-NM   PIC X(23).
+           03 DEPT-ID-O        PIC X(03).
+           03 DEPT-REGION-O    PIC X(23).
+           03 DEPT-NM-O        PIC X(26).
+
+       FD  SORTIE-NOM.
+       01  SORTIE-NOM-DEPT.
+           03 DEPT-ID-ON       PIC X(03).
+           03 DEPT-REGION-ON   PIC X(23).
+           03 DEPT-NM-ON       PIC X(26).
 
-       FD  TRAVAIL.
+       SD  TRAVAIL.
        01  TRAVAIL-DEPT.
-           03 DEPT-ID-W PIC X(03).
-           03 DEPT-NM   PIC X(23).
+           03 DEPT-ID-W        PIC X(03).
+           03 DEPT-REGION-W    PIC X(23).
+           03 DEPT-NM-W        PIC X(26).
+
+       SD  TRAVAIL-NOM.
+       01  TRAVAIL-NOM-DEPT.
+           03 DEPT-ID-WN       PIC X(03).
+           03 DEPT-REGION-WN   PIC X(23).
+           03 DEPT-NM-WN       PIC X(26).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ENTREE1-STATUS   PIC X(02).
+           88 WS-ENTREE1-EOF       VALUE '10'.
+       01  WS-ENTREE2-STATUS   PIC X(02).
+           88 WS-ENTREE2-EOF       VALUE '10'.
+
+      * department IDs already seen in ENTREE1, checked against ENTREE2
+       01  WS-DEPT1-TABLE.
+           05 WS-DEPT1-ENTRY OCCURS 500 TIMES INDEXED BY WS-DEPT1-IDX.
+              10 WS-DEPT1-ID   PIC X(03) VALUE SPACES.
+       01  WS-DEPT1-COUNT      PIC 9(04) VALUE 0.
+
+       01  WS-FOUND-SW         PIC X(01) VALUE 'N'.
+           88 WS-FOUND             VALUE 'Y'.
+           88 WS-NOT-FOUND          VALUE 'N'.
+       01  WS-DUP-COUNT        PIC 9(04) VALUE 0.
 
        PROCEDURE DIVISION.
-           
+       0000-MAIN-START.
+           PERFORM 1000-LOAD-ENTREE1-START THRU 1000-LOAD-ENTREE1-END.
+           PERFORM 2000-CHECK-DUP-START THRU 2000-CHECK-DUP-END.
+           PERFORM 3000-SORT-BY-ID-START THRU 3000-SORT-BY-ID-END.
+           PERFORM 4000-SORT-BY-NAME-START THRU 4000-SORT-BY-NAME-END.
+       0000-MAIN-END.
+           DISPLAY "DUPLICATE DEPARTMENT IDS ACROSS SOURCES: "
+               WS-DUP-COUNT.
+           STOP RUN.
+
+      ******************************************************************
+      * LOAD THE FIRST SOURCE'S IDS SO THE SECOND SOURCE CAN BE CHECKED
+      ******************************************************************
+       1000-LOAD-ENTREE1-START.
+           OPEN INPUT ENTREE1.
+           PERFORM 1100-READ-ENTREE1-START THRU 1100-READ-ENTREE1-END
+               UNTIL WS-ENTREE1-EOF.
+           CLOSE ENTREE1.
+       1000-LOAD-ENTREE1-END.
+           EXIT.
+
+       1100-READ-ENTREE1-START.
+           READ ENTREE1
+               AT END SET WS-ENTREE1-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-DEPT1-COUNT
+                   MOVE E1-DEPT-ID TO WS-DEPT1-ID(WS-DEPT1-COUNT)
+           END-READ.
+       1100-READ-ENTREE1-END.
+           EXIT.
+
+      ******************************************************************
+      * FLAG ANY ENTREE2 ID THAT ALSO APPEARS IN ENTREE1
+      ******************************************************************
+       2000-CHECK-DUP-START.
+           OPEN INPUT ENTREE2.
+           PERFORM 2100-READ-ENTREE2-START THRU 2100-READ-ENTREE2-END
+               UNTIL WS-ENTREE2-EOF.
+           CLOSE ENTREE2.
+       2000-CHECK-DUP-END.
+           EXIT.
+
+       2100-READ-ENTREE2-START.
+           READ ENTREE2
+               AT END SET WS-ENTREE2-EOF TO TRUE
+               NOT AT END
+                   SET WS-NOT-FOUND TO TRUE
+                   PERFORM 2110-FIND-DEPT1-START
+                      THRU 2110-FIND-DEPT1-END
+                      VARYING WS-DEPT1-IDX FROM 1 BY 1
+                      UNTIL WS-DEPT1-IDX > WS-DEPT1-COUNT
+                   IF WS-FOUND
+                       ADD 1 TO WS-DUP-COUNT
+                       DISPLAY "DUPLICATE DEPARTMENT ID: " E2-DEPT-ID
+                   END-IF
+           END-READ.
+       2100-READ-ENTREE2-END.
+           EXIT.
+
+       2110-FIND-DEPT1-START.
+           IF WS-DEPT1-ID(WS-DEPT1-IDX) EQUAL E2-DEPT-ID
+               SET WS-FOUND TO TRUE
+           END-IF.
+       2110-FIND-DEPT1-END.
+           EXIT.
+
+      ******************************************************************
+      * SORT BOTH SOURCES TOGETHER BY DEPARTMENT ID
+      ******************************************************************
+       3000-SORT-BY-ID-START.
            SORT TRAVAIL ON ASCENDING KEY DEPT-ID-W
-               USING ENTREE GIVING SORTIE.
-               DISPLAY "Sort Successful"
\ No newline at end of file
+               USING ENTREE1 ENTREE2 GIVING SORTIE.
+           DISPLAY "Sort by ID Successful".
+       3000-SORT-BY-ID-END.
+           EXIT.
+
+      ******************************************************************
+      * SORT BOTH SOURCES TOGETHER BY DEPARTMENT NAME
+      ******************************************************************
+       4000-SORT-BY-NAME-START.
+           SORT TRAVAIL-NOM ON ASCENDING KEY DEPT-NM-WN
+               USING ENTREE1 ENTREE2 GIVING SORTIE-NOM.
+           DISPLAY "Sort by Name Successful".
+       4000-SORT-BY-NAME-END.
+           EXIT.
