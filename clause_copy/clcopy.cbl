@@ -1,6 +1,12 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. clcopy.
        AUTHOR. Yves.
+      *=================================================================
+      * Maintenance Log
+      * Date       Author  Description
+      * ---------- ------  ---------------------------------------------
+      * 2026-08-08 Yves    Validate WS-EMP-AAGENCE against the known
+      *                    department codes, add a salary band report.
       *=================================================================
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -18,29 +24,190 @@
 
        DATA DIVISION.
        FILE SECTION.
-    
+
            COPY 'FCLIENT' REPLACING ==:CLIENT:== by ==EMPLOYE==.
            COPY 'FDEPT'.
-       
-      *FD  DEPART CONTAINS 
+
+      *FD  DEPART CONTAINS
       *01  DEP COPY 'FDEPT'.
        WORKING-STORAGE SECTION.
        01  WS-EMP-STATUS    PIC X(02).
-           88 WS-DEPT-STATUS-OK VALUE '10'.
+           88 WS-EMP-EOF        VALUE '10'.
        01  WS-DEPT-STATUS    Pic X(02).
-           88 WWS-DEPT-STATUS-OK VALUE '00'.
+           88 WS-DEPT-STATUS-OK VALUE '00'.
+           88 WS-DEPT-EOF       VALUE '10'.
        01  WS-RAP-STATUS      PIC X(02).
            88 S-RAP-STATUS-OK VALUE '00'.
-       
+
        01  WS-EMPLOYEE.
-           05 WS-EMP-ID       PIC 9(8).  
-           05 WS-EMP-NOM      PIC x(20). 
-           05 WS-EMP-PRENOM   PIC x(20).   
+           05 WS-EMP-ID       PIC 9(8).
+           05 WS-EMP-NOM      PIC x(20).
+           05 WS-EMP-PRENOM   PIC x(20).
            05 WS-EMP-POSTE    PIC x(14).
            05 WS-EMP-SALAIRE  PIC 9(7).
            05 WS-EMP-AAGENCE  PIC x(3).
-          
-       PROCEDURE DIVISION.
 
+      * known department codes, loaded once from fr-liste-dept.txt
+       01  WS-DEPT-TABLE.
+           05 WS-DEPT-ENTRY OCCURS 500 TIMES INDEXED BY WS-DEPT-IDX.
+              10 WS-DEPT-CODE  PIC X(03) VALUE SPACES.
+       01  WS-DEPT-COUNT       PIC 9(04) VALUE 0.
+
+       01  WS-FOUND-SW         PIC X(01) VALUE 'N'.
+           88 WS-FOUND             VALUE 'Y'.
+           88 WS-NOT-FOUND          VALUE 'N'.
+       01  WS-FOUND-IDX        PIC 9(04) VALUE 0.
 
+      * headcount per job / salary band, kept as a flat table
+       01  WS-BAND-TABLE.
+           05 WS-BAND-ENTRY OCCURS 200 TIMES INDEXED BY WS-BAND-IDX.
+              10 WS-BAND-POSTE   PIC X(14) VALUE SPACES.
+              10 WS-BAND-LABEL   PIC X(14) VALUE SPACES.
+              10 WS-BAND-COUNT   PIC 9(05) VALUE 0.
+       01  WS-BAND-ENTRIES     PIC 9(03) VALUE 0.
+       01  WS-BAND-LABEL-WK    PIC X(14).
+
+       01  WS-EMP-COUNT        PIC 9(05) VALUE 0.
+       01  WS-BAD-AGENCE-COUNT PIC 9(05) VALUE 0.
+      *=================================================================
+       PROCEDURE DIVISION.
+       0000-MAIN-START.
+           PERFORM 1000-LOAD-DEPT-START THRU 1000-LOAD-DEPT-END.
+           PERFORM 2000-PROCESS-EMP-START THRU 2000-PROCESS-EMP-END.
+           PERFORM 3000-REPORT-START THRU 3000-REPORT-END.
+       0000-MAIN-END.
            STOP RUN.
+
+      ******************************************************************
+      * LOAD THE KNOWN DEPARTMENT CODES INTO MEMORY
+      ******************************************************************
+       1000-LOAD-DEPT-START.
+           OPEN INPUT F-DEPT.
+           PERFORM 1100-READ-DEPT-START THRU 1100-READ-DEPT-END
+               UNTIL WS-DEPT-EOF.
+           CLOSE F-DEPT.
+       1000-LOAD-DEPT-END.
+           EXIT.
+
+       1100-READ-DEPT-START.
+           READ F-DEPT
+               AT END SET WS-DEPT-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-DEPT-COUNT
+                   MOVE DEPT-ID TO WS-DEPT-CODE(WS-DEPT-COUNT)
+           END-READ.
+       1100-READ-DEPT-END.
+           EXIT.
+
+      ******************************************************************
+      * READ EACH EMPLOYEE, VALIDATE AGENCE AND TALLY SALARY BAND
+      ******************************************************************
+       2000-PROCESS-EMP-START.
+           OPEN INPUT F-EMPLOYE.
+           PERFORM 2100-READ-EMP-START THRU 2100-READ-EMP-END
+               UNTIL WS-EMP-EOF.
+           CLOSE F-EMPLOYE.
+       2000-PROCESS-EMP-END.
+           EXIT.
+
+       2100-READ-EMP-START.
+           READ F-EMPLOYE INTO WS-EMPLOYEE
+               AT END SET WS-EMP-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-EMP-COUNT
+                   PERFORM 2200-VALIDATE-AGENCE-START
+                      THRU 2200-VALIDATE-AGENCE-END
+                   PERFORM 2300-TALLY-BAND-START
+                      THRU 2300-TALLY-BAND-END
+           END-READ.
+       2100-READ-EMP-END.
+           EXIT.
+
+      * an agence is unknown when it matches no loaded department code
+       2200-VALIDATE-AGENCE-START.
+           SET WS-NOT-FOUND TO TRUE.
+           PERFORM 2210-FIND-DEPT-START THRU 2210-FIND-DEPT-END
+               VARYING WS-DEPT-IDX FROM 1 BY 1
+               UNTIL WS-DEPT-IDX > WS-DEPT-COUNT.
+           IF WS-NOT-FOUND
+               ADD 1 TO WS-BAD-AGENCE-COUNT
+               DISPLAY "**AGENCE INCONNUE** EMP=" WS-EMP-ID
+                  " AGENCE=" WS-EMP-AAGENCE
+           END-IF.
+       2200-VALIDATE-AGENCE-END.
+           EXIT.
+
+       2210-FIND-DEPT-START.
+           IF WS-DEPT-CODE(WS-DEPT-IDX) EQUAL WS-EMP-AAGENCE
+               SET WS-FOUND TO TRUE
+           END-IF.
+       2210-FIND-DEPT-END.
+           EXIT.
+
+      * find or create the poste/band bucket for this record, then bump it
+       2300-TALLY-BAND-START.
+           PERFORM 2310-DETERMINE-BAND-START
+              THRU 2310-DETERMINE-BAND-END.
+
+           SET WS-NOT-FOUND TO TRUE.
+           MOVE 0 TO WS-FOUND-IDX.
+           PERFORM 2320-FIND-BAND-START THRU 2320-FIND-BAND-END
+               VARYING WS-BAND-IDX FROM 1 BY 1
+               UNTIL WS-BAND-IDX > WS-BAND-ENTRIES.
+           IF WS-NOT-FOUND
+               ADD 1 TO WS-BAND-ENTRIES
+               MOVE WS-BAND-ENTRIES TO WS-FOUND-IDX
+               SET WS-BAND-IDX TO WS-FOUND-IDX
+               MOVE WS-EMP-POSTE    TO WS-BAND-POSTE(WS-BAND-IDX)
+               MOVE WS-BAND-LABEL-WK TO WS-BAND-LABEL(WS-BAND-IDX)
+           END-IF.
+           SET WS-BAND-IDX TO WS-FOUND-IDX.
+           ADD 1 TO WS-BAND-COUNT(WS-BAND-IDX).
+       2300-TALLY-BAND-END.
+           EXIT.
+
+      * bucket WS-EMP-SALAIRE into one of four fixed bands
+       2310-DETERMINE-BAND-START.
+           EVALUATE TRUE
+               WHEN WS-EMP-SALAIRE < 30000
+                   MOVE "UNDER 30K"     TO WS-BAND-LABEL-WK
+               WHEN WS-EMP-SALAIRE < 50000
+                   MOVE "30K TO 49K"    TO WS-BAND-LABEL-WK
+               WHEN WS-EMP-SALAIRE < 80000
+                   MOVE "50K TO 79K"    TO WS-BAND-LABEL-WK
+               WHEN OTHER
+                   MOVE "80K AND OVER"  TO WS-BAND-LABEL-WK
+           END-EVALUATE.
+       2310-DETERMINE-BAND-END.
+           EXIT.
+
+       2320-FIND-BAND-START.
+           IF WS-BAND-POSTE(WS-BAND-IDX) EQUAL WS-EMP-POSTE
+           AND WS-BAND-LABEL(WS-BAND-IDX) EQUAL WS-BAND-LABEL-WK
+               SET WS-FOUND TO TRUE
+               MOVE WS-BAND-IDX TO WS-FOUND-IDX
+           END-IF.
+       2320-FIND-BAND-END.
+           EXIT.
+
+      ******************************************************************
+      * FINAL REPORTS
+      ******************************************************************
+       3000-REPORT-START.
+           DISPLAY "TOTAL EMPLOYEE RECORDS READ: " WS-EMP-COUNT.
+           DISPLAY "UNKNOWN AGENCE CODES FOUND: " WS-BAD-AGENCE-COUNT.
+           DISPLAY "---- HEADCOUNT BY ROLE / SALARY BAND ----".
+           PERFORM 3100-REPORT-BAND-START
+              THRU 3100-REPORT-BAND-END
+              VARYING WS-BAND-IDX FROM 1 BY 1
+              UNTIL WS-BAND-IDX > WS-BAND-ENTRIES.
+       3000-REPORT-END.
+           EXIT.
+
+       3100-REPORT-BAND-START.
+           DISPLAY WS-BAND-POSTE(WS-BAND-IDX)
+               " - " WS-BAND-LABEL(WS-BAND-IDX)
+               ": " WS-BAND-COUNT(WS-BAND-IDX).
+       3100-REPORT-BAND-END.
+           EXIT.
+      ******************************************************************
