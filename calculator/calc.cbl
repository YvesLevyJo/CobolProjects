@@ -1,12 +1,53 @@
       ******************************************************************
       *    Calculatrice basique ne repondant pas au brief
-      *================================================================= 
+      *=================================================================
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/26 Yves    Add CALCLOG.dat audit trail, MOD/% operators
+      *                  and a batch mode reading CALCBATCH.dat.
+      *=================================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID. calc.
        AUTHOR. Yves.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-LOGFILE ASSIGN TO "CALCLOG.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-LOG-STAT.
+
+           SELECT CALC-BATCH-INFILE ASSIGN TO "CALCBATCH.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-BATCH-IN-STAT.
+
+           SELECT CALC-BATCH-OUTFILE ASSIGN TO "CALCREPORT.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-BATCH-OUT-STAT.
+
       ******************************************************************
        DATA DIVISION.
       *****************************************************************
+       FILE SECTION.
+       FD  CALC-LOGFILE
+           RECORD CONTAINS 36 CHARACTERS.
+       01  LOG-RECORD          PIC X(36).
+
+       FD  CALC-BATCH-INFILE
+           RECORD CONTAINS 9 CHARACTERS.
+       01  BATCH-IN-RECORD.
+           05 BI-NUM1          PIC S9(3).
+           05 BI-OPE           PIC X(3).
+           05 BI-NUM2          PIC S9(3).
+
+       FD  CALC-BATCH-OUTFILE
+           RECORD CONTAINS 60 CHARACTERS.
+       01  BATCH-OUT-RECORD    PIC X(60).
+
        WORKING-STORAGE SECTION.
       *    variable necessaires aux calcules
        01  WS-NUM1           PIC S9(3).
@@ -22,7 +63,7 @@
 
       *    variables de messages
        01  WS-LINE           PIC X(29).
-       01  WS-TITLE          PIC X(29) VALUE 
+       01  WS-TITLE          PIC X(29) VALUE
        "Bienvenue sur la CALCULATRICE".
 
 
@@ -30,8 +71,36 @@
        01  WS-SORTIE   PIC X(1).
        01  WS-RESULT-C PIC X(1).
 
+      *    variables du journal et du mode batch
+       01  WS-LOG-STAT         PIC X(02).
+       01  WS-BATCH-IN-STAT    PIC X(02).
+           88 WS-BATCH-IN-EOF      VALUE '10'.
+       01  WS-BATCH-OUT-STAT   PIC X(02).
+
+       01  WS-BATCH-CHOICE     PIC X(01).
+           88 WS-BATCH-MODE        VALUE 'O' 'o' 'Y' 'y'.
+
+       01  WS-LOG-LINE.
+           05 LOG-NUM1         PIC -Z(3)9.99.
+           05 FILLER           PIC X(01) VALUE SPACE.
+           05 LOG-OPE          PIC X(03).
+           05 FILLER           PIC X(01) VALUE SPACE.
+           05 LOG-NUM2         PIC Z(3)9.99.
+           05 FILLER           PIC X(03) VALUE " = ".
+           05 LOG-RESULT       PIC -Z(8)9.99.
+
        PROCEDURE DIVISION.
            PERFORM 0000-EN-TETE
+
+           DISPLAY "Traiter un fichier de calculs en mode batch (o/n) ?"
+           SPACE NO ADVANCING
+              ACCEPT WS-BATCH-CHOICE.
+
+           IF WS-BATCH-MODE
+              PERFORM 0010-BATCH-START THRU 0010-BATCH-END
+              STOP RUN
+           END-IF.
+
            PERFORM 0001-SAISIE-NUM1
            PERFORM UNTIL FUNCTION UPPER-CASE(WS-SORTIE) = 'n'
               PERFORM 0008-CONTINUE
@@ -44,49 +113,57 @@
            DISPLAY WS-LINE.
            DISPLAY WS-TITLE.
            DISPLAY WS-LINE.
-       
+
        0001-SAISIE-NUM1.
-           DISPLAY "Veuilleur saisir le premier nombre :" 
+           DISPLAY "Veuilleur saisir le premier nombre :"
            SPACE NO ADVANCING
               ACCEPT WS-NUM1.
               GO TO 0002-SAISIE-OPE.
 
-       
+
        0002-SAISIE-OPE.
-           DISPLAY "Veuillez saisir l'opérateur" SPACE 
+           DISPLAY "Veuillez saisir l'opérateur" SPACE
            SPACE NO ADVANCING
               ACCEPT WS-OPE.
               GO TO 0003-SAISIE-NUM2.
-       
+
        0003-SAISIE-NUM2.
            DISPLAY "Veuillez saisir le second nombre"
-              SPACE NO ADVANCING 
+              SPACE NO ADVANCING
               ACCEPT WS-NUM2.
               GO TO 0004-EVALUATE-CALCUL.
 
        0004-EVALUATE-CALCUL.
            EVALUATE WS-OPE
               WHEN "+" ADD WS-NUM1 WS-NUM2 TO WS-RESULT
-              WHEN "-" MOVE WS-NUM1 TO WS-RESULT 
+              WHEN "-" MOVE WS-NUM1 TO WS-RESULT
                  SUBTRACT WS-NUM2 FROM WS-RESULT
               WHEN "*" MULTIPLY WS-NUM1 BY WS-NUM2 GIVING WS-RESULT
-              WHEN "/" 
+              WHEN "/"
                  IF WS-NUM2 = 0 THEN
                        DISPLAY "**Division par zéro impossible***"
                        GO TO 0003-SAISIE-NUM2
                   END-IF
                  DIVIDE WS-NUM1 BY WS-NUM2 GIVING WS-RESULT
+              WHEN "MOD"
+                 IF WS-NUM2 = 0 THEN
+                       DISPLAY "**Division par zéro impossible***"
+                       GO TO 0003-SAISIE-NUM2
+                  END-IF
+                 COMPUTE WS-RESULT = FUNCTION MOD(WS-NUM1, WS-NUM2)
+              WHEN "%"
+                 COMPUTE WS-RESULT = (WS-NUM1 * WS-NUM2) / 100
               WHEN OTHER DISPLAY "***Opérateur inconnu***"
               GO TO 0002-SAISIE-OPE
            END-EVALUATE.
               GO TO 0005-SHOW-RESULT.
-     
+
        0005-SHOW-RESULT.
            MOVE WS-NUM1 TO WS-NUM1-ED.
            MOVE WS-NUM2 TO WS-NUM2-ED.
            IF WS-RESULT IS POSITIVE THEN
               MOVE WS-RESULT TO WS-RESULT-ED
-              DISPLAY WS-NUM1-ED 
+              DISPLAY WS-NUM1-ED
               SPACE WS-OPE
               SPACE WS-NUM2-ED
               SPACE "=" WS-RESULT-ED
@@ -94,14 +171,14 @@
 
             IF WS-RESULT IS NEGATIVE THEN
               MOVE WS-RESULT TO WS-RESULT-ED-NEG
-           DISPLAY WS-NUM1-ED 
+           DISPLAY WS-NUM1-ED
               SPACE WS-OPE
               SPACE WS-NUM2-ED
               SPACE "=" WS-RESULT-ED-NEG
             END-IF.
 
-           
-       
+           PERFORM 0006-LOG-CALCUL-START THRU 0006-LOG-CALCUL-END.
+
        0008-CONTINUE.
            DISPLAY "Souhaitez vous continuer ? (y/n)".
            ACCEPT WS-SORTIE.
@@ -129,6 +206,107 @@
               INITIALIZE WS-OPE
               INITIALIZE WS-NUM2
               MOVE WS-NUM1 TO WS-NUM1-ED
-              DISPLAY "Nous repartons de" SPACE WS-NUM1-ED 
+              DISPLAY "Nous repartons de" SPACE WS-NUM1-ED
               GO TO 0002-SAISIE-OPE
            END-IF.
+
+      *****************************************************************
+      * APPEND THIS CALCULATION TO THE AUDIT TRAIL LOG
+      *****************************************************************
+       0006-LOG-CALCUL-START.
+           MOVE WS-NUM1   TO LOG-NUM1.
+           MOVE WS-OPE    TO LOG-OPE.
+           MOVE WS-NUM2   TO LOG-NUM2.
+           MOVE WS-RESULT TO LOG-RESULT.
+
+           OPEN EXTEND CALC-LOGFILE.
+           MOVE WS-LOG-LINE TO LOG-RECORD.
+           WRITE LOG-RECORD.
+           CLOSE CALC-LOGFILE.
+       0006-LOG-CALCUL-END.
+           EXIT.
+
+      *****************************************************************
+      * BATCH MODE - READ NUM1/OPE/NUM2 TRIPLES, WRITE RESULTS REPORT
+      *****************************************************************
+       0010-BATCH-START.
+           OPEN INPUT  CALC-BATCH-INFILE.
+           OPEN OUTPUT CALC-BATCH-OUTFILE.
+           PERFORM 0011-BATCH-READ-START
+              THRU 0011-BATCH-READ-END
+              UNTIL WS-BATCH-IN-EOF.
+           CLOSE CALC-BATCH-INFILE.
+           CLOSE CALC-BATCH-OUTFILE.
+       0010-BATCH-END.
+           EXIT.
+
+       0011-BATCH-READ-START.
+           READ CALC-BATCH-INFILE
+               AT END SET WS-BATCH-IN-EOF TO TRUE
+               NOT AT END
+                   MOVE BI-NUM1 TO WS-NUM1
+                   MOVE BI-OPE  TO WS-OPE
+                   MOVE BI-NUM2 TO WS-NUM2
+                   INITIALIZE WS-RESULT
+                   PERFORM 0013-BATCH-EVALUATE-START
+                      THRU 0013-BATCH-EVALUATE-END
+                   PERFORM 0012-BATCH-WRITE-START
+                      THRU 0012-BATCH-WRITE-END
+           END-READ.
+       0011-BATCH-READ-END.
+           EXIT.
+
+       0012-BATCH-WRITE-START.
+           MOVE WS-NUM1 TO WS-NUM1-ED.
+           MOVE WS-NUM2 TO WS-NUM2-ED.
+           IF WS-RESULT IS NEGATIVE
+              MOVE WS-RESULT TO WS-RESULT-ED-NEG
+              STRING WS-NUM1-ED DELIMITED BY SIZE
+                 SPACE DELIMITED BY SIZE
+                 WS-OPE DELIMITED BY SIZE
+                 SPACE DELIMITED BY SIZE
+                 WS-NUM2-ED DELIMITED BY SIZE
+                 " = " DELIMITED BY SIZE
+                 WS-RESULT-ED-NEG DELIMITED BY SIZE
+                 INTO BATCH-OUT-RECORD
+           ELSE
+              MOVE WS-RESULT TO WS-RESULT-ED
+              STRING WS-NUM1-ED DELIMITED BY SIZE
+                 SPACE DELIMITED BY SIZE
+                 WS-OPE DELIMITED BY SIZE
+                 SPACE DELIMITED BY SIZE
+                 WS-NUM2-ED DELIMITED BY SIZE
+                 " = " DELIMITED BY SIZE
+                 WS-RESULT-ED DELIMITED BY SIZE
+                 INTO BATCH-OUT-RECORD
+           END-IF.
+           WRITE BATCH-OUT-RECORD.
+
+           PERFORM 0006-LOG-CALCUL-START THRU 0006-LOG-CALCUL-END.
+       0012-BATCH-WRITE-END.
+           EXIT.
+
+       0013-BATCH-EVALUATE-START.
+           EVALUATE WS-OPE
+              WHEN "+" ADD WS-NUM1 WS-NUM2 GIVING WS-RESULT
+              WHEN "-" SUBTRACT WS-NUM2 FROM WS-NUM1 GIVING WS-RESULT
+              WHEN "*" MULTIPLY WS-NUM1 BY WS-NUM2 GIVING WS-RESULT
+              WHEN "/"
+                 IF WS-NUM2 = 0
+                    MOVE 0 TO WS-RESULT
+                 ELSE
+                    DIVIDE WS-NUM1 BY WS-NUM2 GIVING WS-RESULT
+                 END-IF
+              WHEN "MOD"
+                 IF WS-NUM2 = 0
+                    MOVE 0 TO WS-RESULT
+                 ELSE
+                    COMPUTE WS-RESULT = FUNCTION MOD(WS-NUM1, WS-NUM2)
+                 END-IF
+              WHEN "%"
+                 COMPUTE WS-RESULT = (WS-NUM1 * WS-NUM2) / 100
+              WHEN OTHER
+                 MOVE 0 TO WS-RESULT
+           END-EVALUATE.
+       0013-BATCH-EVALUATE-END.
+           EXIT.
