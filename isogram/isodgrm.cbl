@@ -1,44 +1,154 @@
       *****************************************************************
       *    Ce programme dÃ©termine si une chaine de caractere est un
-      *    isgramme ou pas                        
+      *    isgramme ou pas
       *****************************************************************
+      * Maintenance Log
+      * Date       Author  Description
+      * ---------- ------  ---------------------------------------------
+      * 2026-08-08 Yves    Test a word typed in or every word of a
+      *                    wordlist file instead of one hardcoded
+      *                    string, and actually display the isogram
+      *                    verdict instead of just the letter tallies.
+      *=================================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  isodgrm.
-       AUTHOR. Yves. 
+       AUTHOR. Yves.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WORDLIST-FILE ASSIGN TO 'ISOGRAM-WORDS.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-WL-STATUS.
       *****************************************************************
        DATA DIVISION.
+       FILE SECTION.
+       FD  WORDLIST-FILE.
+       01  WORDLIST-REC          PIC X(30).
+      *****************************************************************
        WORKING-STORAGE SECTION.
-       01  WS-INPUT OCCURS 6.
-           03 WS-INPUT-1 PIC X(6) VALUE "abbbea".  
-       01  WS-COUNT-A PIC 9(2).
-       01  WS-ACTUAL-LETTER PIC X.
-       01  WS-I PIC 9(2) VALUE 0.
-       01  WS-WORD-LENGTH PIC 9(2).
-
-       PROCEDURE DIVISION.       
-           COMPUTE WS-WORD-LENGTH = LENGTH OF WS-INPUT.   
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-WORD-LENGTH
-                 DISPLAY "le compteur est a" SPACE WS-I
-
-                 MOVE WS-INPUT(WS-I) TO WS-ACTUAL-LETTER
-                 INSPECT WS-INPUT(WS-I)
-                 TALLYING WS-COUNT-A FOR ALL WS-ACTUAL-LETTER
-                 DISPLAY "la lettre"
-                 SPACE WS-INPUT(WS-I)
-                 SPACE "est presente" 
-                 SPACE WS-COUNT-A 
-                 SPACE "fois"
-            END-PERFORM.
-      *    DISPLAY WS-INPUT-1 SPACE "est pas un isogramme"
+       01  WS-WL-STATUS           PIC X(02).
+           88 WS-WL-EOF               VALUE '10'.
+
+       01  WS-MODE-CHOICE         PIC X(01).
+           88 WS-MODE-WORDLIST        VALUE 'F' 'f'.
+
+       01  WS-WORD                PIC X(30) VALUE SPACES.
+       01  WS-WORD-LENGTH          PIC 9(02).
+       01  WS-I                     PIC 9(02) VALUE 0.
+       01  WS-ACTUAL-LETTER         PIC X.
+       01  WS-COUNT-A               PIC 9(02).
+
+       01  WS-ISOGRAM-SW           PIC X(01) VALUE 'Y'.
+           88 WS-IS-ISOGRAM            VALUE 'Y'.
+           88 WS-NOT-ISOGRAM           VALUE 'N'.
+
+       01  WS-WL-TOTAL             PIC 9(04) VALUE 0.
+       01  WS-WL-PASS              PIC 9(04) VALUE 0.
+       01  WS-WL-FAIL              PIC 9(04) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-START.
+           DISPLAY "Mode : (S)aisir un mot / (F)ichier de mots ?".
+           ACCEPT WS-MODE-CHOICE.
+
+           EVALUATE TRUE
+               WHEN WS-MODE-WORDLIST
+                   PERFORM 2000-WORDLIST-START THRU 2000-WORDLIST-END
+               WHEN OTHER
+                   PERFORM 1000-SINGLE-WORD-START
+                      THRU 1000-SINGLE-WORD-END
+           END-EVALUATE.
+       0000-MAIN-END.
            STOP RUN.
 
-      *0001-EVAL-ACTUAL-LETTER.
-      *    IF WS-ACTUAL-LETTER IS NOT EQUAL TO "-"
-      *       PERFORM 0001-SHOW-RESULT
-      *    END-IF.
-       
-      *0001-SHOW-RESULT.
-      *    IF WS-COUNT-A > 1 THEN
-      *    DISPLAY WS-INPUT SPACE "n'est pas un isogramme"
-      *    STOP RUN.
+      ******************************************************************
+      * TEST ONE WORD TYPED IN AT THE KEYBOARD
+      ******************************************************************
+       1000-SINGLE-WORD-START.
+           DISPLAY "Mot a tester ?".
+           ACCEPT WS-WORD.
+
+           PERFORM 1100-CHECK-ISOGRAM-START THRU 1100-CHECK-ISOGRAM-END.
+           PERFORM 1200-SHOW-RESULT-START THRU 1200-SHOW-RESULT-END.
+       1000-SINGLE-WORD-END.
+           EXIT.
+
+      ******************************************************************
+      * COUNT EACH LETTER OF WS-WORD; ANY LETTER SEEN MORE THAN ONCE
+      * MEANS THE WORD IS NOT AN ISOGRAM
+      ******************************************************************
+       1100-CHECK-ISOGRAM-START.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-WORD))
+               TO WS-WORD-LENGTH.
+           IF WS-WORD = SPACES
+               MOVE 1 TO WS-WORD-LENGTH
+           END-IF.
+           SET WS-IS-ISOGRAM TO TRUE.
+
+           PERFORM 1110-CHECK-LETTER-START THRU 1110-CHECK-LETTER-END
+               VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-WORD-LENGTH OR WS-NOT-ISOGRAM.
+       1100-CHECK-ISOGRAM-END.
+           EXIT.
+
+       1110-CHECK-LETTER-START.
+           MOVE WS-WORD(WS-I:1) TO WS-ACTUAL-LETTER.
+           MOVE 0 TO WS-COUNT-A.
+           INSPECT WS-WORD(1:WS-WORD-LENGTH)
+               TALLYING WS-COUNT-A FOR ALL WS-ACTUAL-LETTER.
+
+           DISPLAY "la lettre" SPACE WS-ACTUAL-LETTER
+               SPACE "est presente" SPACE WS-COUNT-A SPACE "fois".
+
+           IF WS-COUNT-A > 1
+               SET WS-NOT-ISOGRAM TO TRUE
+           END-IF.
+       1110-CHECK-LETTER-END.
+           EXIT.
+
+       1200-SHOW-RESULT-START.
+           IF WS-IS-ISOGRAM
+               DISPLAY WS-WORD(1:WS-WORD-LENGTH)
+                   SPACE "est un isogramme"
+           ELSE
+               DISPLAY WS-WORD(1:WS-WORD-LENGTH)
+                   SPACE "n'est pas un isogramme"
+           END-IF.
+       1200-SHOW-RESULT-END.
+           EXIT.
+
+      ******************************************************************
+      * TEST EVERY WORD OF WORDLIST-FILE IN ONE BATCH PASS
+      ******************************************************************
+       2000-WORDLIST-START.
+           OPEN INPUT WORDLIST-FILE.
+           PERFORM 2100-READ-WORD-START THRU 2100-READ-WORD-END
+               UNTIL WS-WL-EOF.
+           CLOSE WORDLIST-FILE.
+
+           DISPLAY "MOTS TESTES   : " WS-WL-TOTAL.
+           DISPLAY "ISOGRAMMES    : " WS-WL-PASS.
+           DISPLAY "NON ISOGRAMMES: " WS-WL-FAIL.
+       2000-WORDLIST-END.
+           EXIT.
 
+       2100-READ-WORD-START.
+           READ WORDLIST-FILE
+               AT END SET WS-WL-EOF TO TRUE
+               NOT AT END
+                   MOVE WORDLIST-REC TO WS-WORD
+                   PERFORM 1100-CHECK-ISOGRAM-START
+                      THRU 1100-CHECK-ISOGRAM-END
+                   PERFORM 1200-SHOW-RESULT-START
+                      THRU 1200-SHOW-RESULT-END
+                   ADD 1 TO WS-WL-TOTAL
+                   IF WS-IS-ISOGRAM
+                       ADD 1 TO WS-WL-PASS
+                   ELSE
+                       ADD 1 TO WS-WL-FAIL
+                   END-IF
+           END-READ.
+       2100-READ-WORD-END.
+           EXIT.
