@@ -1,22 +1,29 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. cpy.
        AUTHOR. Yves..
-      ****************************************************************** 
+      ******************************************************************
+      * Maintenance Log
+      * Date       Author  Description
+      * ---------- ------  ---------------------------------------------
+      * 2026-08-08 Yves    Loop over every exercise-file line instead of
+      *                    just the first, and pick PIC 9(n)/PIC X(n)
+      *                    per sample instead of always FILLER PIC (n).
+      *=================================================================
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT F-INPUT
-           ASSIGN TO 
+           ASSIGN TO
            'COBOL_FICHIER_MODELE_POUR_CLAUSE_COPY_Exercice.txt'
-           ORGANIZATION IS LINE SEQUENTIAL 
-           ACCESS MODE IS SEQUENTIAL 
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS FS-INPUT.
 
            SELECT F-OUTPUT
            ASSIGN TO 'GROUPE-1.cpy'
-           ORGANIZATION IS LINE SEQUENTIAL 
-           ACCESS MODE IS SEQUENTIAL 
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS FS-OUTPUT.
 
       ******************************************************************
@@ -35,7 +42,7 @@
            88 OUTPUT-OK  VALUE '00'.
            88 OUTPUT-EOF  VALUE '10'.
        01  ARRAY.
-           03 ARRAY-TAF OCCURS 1 TO 99 TIMES 
+           03 ARRAY-TAF OCCURS 1 TO 99 TIMES
                    DEPENDING ON WS-CONT
                    INDEXED BY WS-INDEX.
             05 FILLER   PIC X(13).
@@ -59,32 +66,59 @@
        1000-READ-IN-START.
            OPEN INPUT F-INPUT.
            OPEN OUTPUT F-OUTPUT.
-           READ F-INPUT.
-           INSPECT REC-F-INPUT 
-            TALLYING WS-FULL-RECORD-LENGTH 
-            FOR CHARACTERS.
-           DISPLAY 'WS-FULL-RECORD-LENGTH' SPACE WS-FULL-RECORD-LENGTH.
-           
-
-           PERFORM 1001-COUNT-LABEL-START
-              THRU 1001-COUNT-LABEL-END.
-           
 
-           MOVE '       01 GROUPE.' TO REC-F-OUTPUT
-           WRITE REC-F-OUTPUT.
-              
-           STRING '           03 FILLER PIC (', 
-           ws-SAMPLE-COUNT,') VALUE' SPACE, "'",WS-SAMPLE,"'." 
-           INTO REC-F-OUTPUT.
+           MOVE '       01 GROUPE.' TO REC-F-OUTPUT.
            WRITE REC-F-OUTPUT.
 
+           PERFORM 1002-READ-LINE-START
+              THRU 1002-READ-LINE-END
+              UNTIL INPUT-EOF.
+
        1000-READ-IN-END.
            CLOSE F-INPUT.
            CLOSE F-OUTPUT.
 
+      * one FILLER clause per source line, instead of a single READ
+       1002-READ-LINE-START.
+           READ F-INPUT
+               AT END SET INPUT-EOF TO TRUE
+               NOT AT END
+                   INSPECT REC-F-INPUT
+                    TALLYING WS-FULL-RECORD-LENGTH
+                    FOR CHARACTERS
+                   DISPLAY 'WS-FULL-RECORD-LENGTH' SPACE
+                       WS-FULL-RECORD-LENGTH
+                   PERFORM 1001-COUNT-LABEL-START
+                      THRU 1001-COUNT-LABEL-END
+                   PERFORM 1003-WRITE-FIELD-START
+                      THRU 1003-WRITE-FIELD-END
+           END-READ.
+       1002-READ-LINE-END.
+           EXIT.
+
        1001-COUNT-LABEL-START.
            UNSTRING REC-F-INPUT DELIMITED BY SPACE INTO WS-SAMPLE.
-           INSPECT WS-SAMPLE tallying WS-SAMPLE-COUNT FOR characters.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SAMPLE))
+               TO ws-SAMPLE-COUNT.
+           IF WS-SAMPLE = SPACES
+               MOVE 1 TO ws-SAMPLE-COUNT
+           END-IF.
        1001-COUNT-LABEL-END.
            EXIT.
 
+      * PIC 9(n) for an all-digit sample, PIC X(n) for everything else
+       1003-WRITE-FIELD-START.
+           IF WS-SAMPLE(1:ws-SAMPLE-COUNT) IS NUMERIC
+               STRING '           03 FILLER PIC 9(',
+                   ws-SAMPLE-COUNT, ') VALUE',
+                   SPACE, WS-SAMPLE(1:ws-SAMPLE-COUNT), '.'
+                   INTO REC-F-OUTPUT
+           ELSE
+               STRING '           03 FILLER PIC X(',
+                   ws-SAMPLE-COUNT, ') VALUE', SPACE,
+                   "'", WS-SAMPLE(1:ws-SAMPLE-COUNT), "'", '.'
+                   INTO REC-F-OUTPUT
+           END-IF.
+           WRITE REC-F-OUTPUT.
+       1003-WRITE-FIELD-END.
+           EXIT.
