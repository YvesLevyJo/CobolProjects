@@ -1,20 +1,54 @@
       *****************************************************************
       *    Ce programme met a jour le code pays de certains clients
       *    avant de corriger les incohérence pays/code pays
-      *    et de mettre en majuscule les cplonne pays et langue parlée          
+      *    et de mettre en majuscule les cplonne pays et langue parlée
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  mini_sql.
        AUTHOR. Yves.
       *****************************************************************
+      * Maintenance Log
+      * Date       Author  Description
+      * ---------- ------  ---------------------------------------------
+      * 2026-08-09 Yves    Add a preview mode that counts affected rows
+      *                    before committing, log each run's row counts
+      *                    to an audit file, and parameterize the age
+      *                    range and country codes instead of literals.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG ASSIGN TO 'CLEANUP-AUDIT.log'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG.
+       01  AUDIT-REC PIC X(100).
+
        WORKING-STORAGE SECTION.
-       01  WS-DASHLINE  PIC X(200).  
+       01  WS-DASHLINE  PIC X(200).
+       01  WS-AUDIT-STATUS PIC X(02).
+       01  WS-TIMESTAMP    PIC X(21).
+
+       01  WS-MODE-CHOICE  PIC X(01).
+           88 WS-MODE-PREVIEW  VALUE 'P' 'p'.
 
            EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  DBNAME PIC X(20) VALUE "dgse".
        01  USERNAME PIC X(05) VALUE "cobol".
        01  PASSWORD PIC X(10) VALUE "cbl85".
+
+       01  WS-AGE-MIN-PARAM    PIC 99 VALUE 35.
+       01  WS-AGE-MAX-PARAM    PIC 99 VALUE 45.
+       01  WS-SRC-COUNTRY-CODE PIC X(02) VALUE "FR".
+       01  WS-TGT-COUNTRY-CODE PIC X(02) VALUE "BE".
+       01  WS-TGT-COUNTRY-NAME PIC X(50) VALUE "Belgium".
+
+       01  SQL-ROW-COUNT PIC 9(07).
+       01  WS-PREVIEW-COUNT   PIC 9(07).
            EXEC SQL END DECLARE SECTION END-EXEC.
 
            EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -22,7 +56,12 @@
        PROCEDURE DIVISION.
        1000-MAIN-START.
            MOVE ALL '-' TO WS-DASHLINE
-           EXEC SQL 
+           OPEN EXTEND AUDIT-LOG.
+
+           PERFORM 0500-PROMPT-PARAMS-START
+              THRU 0500-PROMPT-PARAMS-END.
+
+           EXEC SQL
               CONNECT :USERNAME IDENTIFIED BY :PASSWORD USING :DBNAME
            END-EXEC.
 
@@ -31,18 +70,25 @@
                  THRU 1001-HANDLE-ERROR-END
            END-IF.
 
-              PERFORM 2000-UPDATE-CLT-START
-                 THRU 2000-UPDATE-CLT-END.
+           EVALUATE TRUE
+              WHEN WS-MODE-PREVIEW
+                 PERFORM 2500-PREVIEW-START
+                    THRU 2500-PREVIEW-END
+              WHEN OTHER
+                 PERFORM 2000-UPDATE-CLT-START
+                    THRU 2000-UPDATE-CLT-END
 
-              PERFORM 2001-CORRECT-DATA-START
-                 THRU 2001-CORRECT-DATA-END.
+                 PERFORM 2001-CORRECT-DATA-START
+                    THRU 2001-CORRECT-DATA-END
 
-              PERFORM 2001-UPDATE-MAJ-START
-                 THRU 2001-UPDATE-MAJ-END.
+                 PERFORM 2001-UPDATE-MAJ-START
+                    THRU 2001-UPDATE-MAJ-END
+           END-EVALUATE.
 
        1000-MAIN-END.
            EXEC SQL COMMIT WORK END-EXEC.
            EXEC SQL DISCONNECT ALL END-EXEC.
+           CLOSE AUDIT-LOG.
            STOP RUN.
       ******************************************************************
        1001-HANDLE-ERROR-START.
@@ -71,37 +117,107 @@
        1001-HANDLE-ERROR-END.
            STOP RUN.
       ******************************************************************
+      * PROMPT FOR THE CLEANUP'S AGE RANGE AND COUNTRY CODES, AND FOR
+      * WHETHER THIS RUN IS A DRY-RUN PREVIEW OR A REAL UPDATE
+      ******************************************************************
+       0500-PROMPT-PARAMS-START.
+           DISPLAY "Mode : (P)review / (E)xecution ?".
+           ACCEPT WS-MODE-CHOICE.
+
+           DISPLAY "Age minimum ?".
+           ACCEPT WS-AGE-MIN-PARAM.
+           DISPLAY "Age maximum ?".
+           ACCEPT WS-AGE-MAX-PARAM.
+           DISPLAY "Code pays source (ex: FR) ?".
+           ACCEPT WS-SRC-COUNTRY-CODE.
+           DISPLAY "Code pays cible (ex: BE) ?".
+           ACCEPT WS-TGT-COUNTRY-CODE.
+           DISPLAY "Nom du pays cible (ex: Belgium) ?".
+           ACCEPT WS-TGT-COUNTRY-NAME.
+       0500-PROMPT-PARAMS-END.
+           EXIT.
+
+      ******************************************************************
+      * DRY-RUN: REPORT HOW MANY ROWS EACH UPDATE WOULD TOUCH, WITHOUT
+      * CHANGING ANYTHING
+      ******************************************************************
+       2500-PREVIEW-START.
+           EXEC SQL
+              SELECT COUNT(*)
+              INTO :WS-PREVIEW-COUNT FROM DATABANK
+              WHERE AGE > :WS-AGE-MIN-PARAM
+              AND AGE < :WS-AGE-MAX-PARAM
+              AND country_code = :WS-SRC-COUNTRY-CODE
+           END-EXEC.
+           DISPLAY "> MAJ des country_code toucherait" SPACE
+               WS-PREVIEW-COUNT SPACE "ligne(s).".
+           PERFORM 2501-LOG-PREVIEW-START THRU 2501-LOG-PREVIEW-END.
+
+           EXEC SQL
+              SELECT COUNT(*)
+              INTO :WS-PREVIEW-COUNT FROM DATABANK
+              WHERE country_code = :WS-TGT-COUNTRY-CODE
+           END-EXEC.
+           DISPLAY "> CORRECTION des incoherences toucherait" SPACE
+               WS-PREVIEW-COUNT SPACE "ligne(s).".
+           PERFORM 2501-LOG-PREVIEW-START THRU 2501-LOG-PREVIEW-END.
+
+           EXEC SQL
+              SELECT COUNT(*)
+              INTO :WS-PREVIEW-COUNT FROM DATABANK
+           END-EXEC.
+           DISPLAY "> MISE en MAJUSCULE toucherait" SPACE
+               WS-PREVIEW-COUNT SPACE "ligne(s).".
+           PERFORM 2501-LOG-PREVIEW-START THRU 2501-LOG-PREVIEW-END.
+       2500-PREVIEW-END.
+           EXIT.
+
+       2501-LOG-PREVIEW-START.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+           INITIALIZE AUDIT-REC.
+           STRING WS-TIMESTAMP DELIMITED BY SIZE,
+                  " PREVIEW lignes concernees : " DELIMITED BY SIZE,
+                  WS-PREVIEW-COUNT DELIMITED BY SIZE
+               INTO AUDIT-REC.
+           WRITE AUDIT-REC.
+       2501-LOG-PREVIEW-END.
+           EXIT.
+
        2000-UPDATE-CLT-START.
            EXEC SQL
               UPDATE databank
-              SET country_code = 'BE'
-              WHERE AGE > 35 
-              AND AGE < 45
-              AND country_code = 'FR'
-           END-EXEC.   
+              SET country_code = :WS-TGT-COUNTRY-CODE
+              WHERE AGE > :WS-AGE-MIN-PARAM
+              AND AGE < :WS-AGE-MAX-PARAM
+              AND country_code = :WS-SRC-COUNTRY-CODE
+           END-EXEC.
            IF SQLCODE = 0 THEN
+              MOVE SQLERRD(3) TO SQL-ROW-COUNT
               DISPLAY '> MAJ des country_code efféctuée.'
+              PERFORM 2002-LOG-UPDATE-START THRU 2002-LOG-UPDATE-END
            ELSE
               PERFORM 1001-HANDLE-ERROR-START
                  THRU 1001-HANDLE-ERROR-END
            END-IF.
        2000-UPDATE-CLT-END.
-       EXIT.
+           EXIT.
 
        2001-CORRECT-DATA-START.
             EXEC SQL
                UPDATE databank
-               SET country = 'Belgium'
-               WHERE country_code = 'BE'
-            END-EXEC. 
+               SET country = :WS-TGT-COUNTRY-NAME
+               WHERE country_code = :WS-TGT-COUNTRY-CODE
+            END-EXEC.
             IF SQLCODE = 0 THEN
+               MOVE SQLERRD(3) TO SQL-ROW-COUNT
                DISPLAY '> CORRECTION des incohérences efféctuée.'
+               PERFORM 2002-LOG-UPDATE-START THRU 2002-LOG-UPDATE-END
             ELSE
                PERFORM 1001-HANDLE-ERROR-START
                   THRU 1001-HANDLE-ERROR-END
             END-IF.
        2001-CORRECT-DATA-END.
-       EXIT.
+           EXIT.
 
        2001-UPDATE-MAJ-START.
            EXEC SQL
@@ -110,10 +226,26 @@
              country = UPPER(country)
            END-EXEC.
            IF SQLCODE = 0 THEN
+             MOVE SQLERRD(3) TO SQL-ROW-COUNT
              DISPLAY '> MISE en MAJUSCULE efféctuée.'
+             PERFORM 2002-LOG-UPDATE-START THRU 2002-LOG-UPDATE-END
            ELSE
              PERFORM 1001-HANDLE-ERROR-START
                 THRU 1001-HANDLE-ERROR-END
            END-IF.
        2001-UPDATE-MAJ-END.
-       EXIT.
+           EXIT.
+
+      ******************************************************************
+      * AUDIT TRAIL: WHEN THE JOB RAN AND HOW MANY ROWS IT CHANGED
+      ******************************************************************
+       2002-LOG-UPDATE-START.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+           INITIALIZE AUDIT-REC.
+           STRING WS-TIMESTAMP DELIMITED BY SIZE,
+                  " lignes modifiees : " DELIMITED BY SIZE,
+                  SQL-ROW-COUNT DELIMITED BY SIZE
+               INTO AUDIT-REC.
+           WRITE AUDIT-REC.
+       2002-LOG-UPDATE-END.
+           EXIT.
