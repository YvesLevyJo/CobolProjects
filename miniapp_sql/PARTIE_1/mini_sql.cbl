@@ -1,34 +1,65 @@
        IDENTiFICATION DIVISION.
        PROGRAM-ID. mini_sql.
        AUTHOR. Yves.
-           
+      *****************************************************************
+      * Maintenance Log
+      * Date       Author  Description
+      * ---------- ------  ---------------------------------------------
+      * 2026-08-09 Yves    Parameterize the Belgium report's country,
+      *                    export the age statistics to a file, and
+      *                    add an interactive DATABANK insert path.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGE-STATS-FILE ASSIGN TO 'AGESTATS.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-STATS-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AGE-STATS-FILE.
+       01  AGE-STATS-REC PIC X(80).
 
        WORKING-STORAGE SECTION.
        01  WS-O-STATUS  PIC X(02).
+       01  WS-STATS-STATUS PIC X(02).
        01  WS-IDX       PIC 99.
        01  WS-DASHLINE  PIC X(99).
 
-       01  WS-AGE-MAX            PIC 99.   
-       01  WS-AGE-MIN            PIC 99.   
+       01  WS-AGE-MAX            PIC 99.
+       01  WS-AGE-MIN            PIC 99.
        01  WS-COUNT              PIC 9(3).
 
        01  WS-NOM     PIC X(50).
        01  WS-PRENOM  PIC X(50).
        01  WS-MAIL    PIC X(50).
        01  WS-PHRASE  PIC X(50).
-       
+
+       01  WS-INSERT-CHOICE   PIC X(01).
+           88 WS-INSERT-YES       VALUE 'O' 'o'.
+
            EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  DBNAME PIC X(20) VALUE "dgse".
        01  USERNAME PIC X(05) VALUE "cobol".
        01  PASSWORD PIC X(10) VALUE "cbl85".
 
+       01  WS-COUNTRY PIC X(50).
+
+       01  WS-NEW-NOM          PIC X(50).
+       01  WS-NEW-PRENOM       PIC X(50).
+       01  WS-NEW-MAIL         PIC X(50).
+       01  WS-NEW-AGE          PIC 99.
+       01  WS-NEW-COUNTRY      PIC X(50).
+       01  WS-NEW-COUNTRY-CODE PIC X(02).
+
        01  SQL-RESULTS.
            03 SQL-AGE-MAX   PIC 99.
            03 SQL-AGE-MIN   PIC 99.
            03 SQL-AGE-VALUE PIC 99.
            03 SQL-AGE-COUNT PIC 99.
-       
+
        01  SQL-RESULTS-BELGIUM.
            03 SQL-NOM     PIC X(50).
            03 SQL-PRENOM  PIC X(50).
@@ -52,22 +83,31 @@
                  THRU 1001-HANDLE-ERROR-END
            END-IF.
 
+           OPEN OUTPUT AGE-STATS-FILE.
 
            PERFORM 2000-SHOW-MAXAGE-START
               THRU 2000-SHOW-MAXAGE-END.
 
            PERFORM 2000-SHOW-MINAGE-START
               THRU 2000-SHOW-MINAGE-END.
-           
+
            PERFORM 3000-SHOW-COUNT-START
               THRU 3000-SHOW-COUNT-END.
 
            PERFORM 2000-SHOW-RESULT-START
               THRU 2000-SHOW-RESULT-END.
-          
+
+           CLOSE AGE-STATS-FILE.
+
+           PERFORM 0500-PROMPT-COUNTRY-START
+              THRU 0500-PROMPT-COUNTRY-END.
+
            PERFORM 4000-SHOW-DETAILS-START
               THRU 4000-SHOW-DETAILS-END.
-           
+
+           PERFORM 5000-INSERT-RECORD-START
+              THRU 5000-INSERT-RECORD-END.
+
        1000-MAIN-END.
            EXEC SQL COMMIT WORK END-EXEC.
            EXEC SQL DISCONNECT ALL END-EXEC.
@@ -108,7 +148,7 @@
 
        2000-SHOW-MINAGE-START.
            EXEC SQL
-              SELECT MIN(age)           
+              SELECT MIN(age)
               INTO :SQL-AGE-MIN FROM DATABANK
            END-EXEC.
 
@@ -135,21 +175,37 @@
                  END-EXEC
 
                  IF SQLCODE = 0 THEN
-                    DISPLAY 'Age :' SQL-AGE-VALUE," : " SQL-AGE-COUNT 
+                    DISPLAY 'Age :' SQL-AGE-VALUE," : " SQL-AGE-COUNT
+                    PERFORM 3001-WRITE-AGE-COUNT-START
+                       THRU 3001-WRITE-AGE-COUNT-END
                   END-IF
               END-PERFORM.
            EXEC SQL CLOSE CRAGE END-EXEC.
-            
+
        3000-SHOW-COUNT-END.
            EXIT.
 
+      ******************************************************************
+      * ARCHIVE ONE AGE/COUNT ROW OF THE CRAGE CURSOR TO AGESTATS.txt
+      ******************************************************************
+       3001-WRITE-AGE-COUNT-START.
+           INITIALIZE AGE-STATS-REC.
+           STRING 'Age :' DELIMITED BY SIZE,
+                  SQL-AGE-VALUE DELIMITED BY SIZE,
+                  ' : ' DELIMITED BY SIZE,
+                  SQL-AGE-COUNT DELIMITED BY SIZE
+               INTO AGE-STATS-REC.
+           WRITE AGE-STATS-REC.
+       3001-WRITE-AGE-COUNT-END.
+           EXIT.
+
        4000-SHOW-DETAILS-START.
            EXEC SQL
                DECLARE CRBELG CURSOR FOR
-               SELECT last_name, first_name, 
+               SELECT last_name, first_name,
                email, phrase
                FROM databank, phrase
-               WHERE country = 'Belgium'
+               WHERE country = :WS-COUNTRY
            END-EXEC.
 
            EXEC SQL
@@ -157,7 +213,7 @@
            END-EXEC.
 
            DISPLAY WS-DASHLINE.
-           DISPLAY 'Comptage des belges'.
+           DISPLAY 'Comptage pour le pays :' SPACE WS-COUNTRY.
            DISPLAY WS-DASHLINE.
 
            PERFORM UNTIL SQLCODE  = 100
@@ -166,24 +222,25 @@
                   INTO :SQL-NOM, :SQL-PRENOM, :SQL-MAIL, :SQL-PHRASE
                END-EXEC
 
-                 IF SQLCODE = 0 
-                 
+                 IF SQLCODE = 0
+
                  MOVE SQL-NOM TO WS-NOM
                  MOVE SQL-PRENOM TO WS-PRENOM
                  MOVE SQL-MAIL TO WS-MAIL
                  MOVE SQL-PHRASE TO WS-PHRASE
 
-                 DISPLAY 'Nom :' SPACE WS-NOM               
+                 DISPLAY 'Nom :' SPACE WS-NOM
                  DISPLAY 'Prenom :' SPACE WS-PRENOM
                  DISPLAY 'Mail :' SPACE WS-MAIL
                  DISPLAY 'Phrase :' SPACE WS-PHRASE
-                 DISPLAY '------------'          
+                 DISPLAY '------------'
                  END-IF
            END-PERFORM.
            EXEC SQL
               CLOSE CRBELG
            END-EXEC.
        4000-SHOW-DETAILS-END.
+           EXIT.
 
        2000-SHOW-RESULT-START.
            DISPLAY WS-DASHLINE.
@@ -194,6 +251,67 @@
            DISPLAY "AGE MAX :" SPACE WS-AGE-MAX.
            DISPLAY "AGE MIN :" SPACE WS-AGE-MIN.
 
+           INITIALIZE AGE-STATS-REC.
+           STRING "AGE MAX :" DELIMITED BY SIZE,
+                  WS-AGE-MAX DELIMITED BY SIZE
+               INTO AGE-STATS-REC.
+           WRITE AGE-STATS-REC.
+
+           INITIALIZE AGE-STATS-REC.
+           STRING "AGE MIN :" DELIMITED BY SIZE,
+                  WS-AGE-MIN DELIMITED BY SIZE
+               INTO AGE-STATS-REC.
+           WRITE AGE-STATS-REC.
 
        2000-SHOW-RESULT-END.
            EXIT.
+
+      ******************************************************************
+      * PARAMETERIZE THE COUNTRY USED BY THE CRBELG DETAIL REPORT
+      ******************************************************************
+       0500-PROMPT-COUNTRY-START.
+           DISPLAY "Pays a rechercher (ex: Belgium) ?".
+           ACCEPT WS-COUNTRY.
+       0500-PROMPT-COUNTRY-END.
+           EXIT.
+
+      ******************************************************************
+      * OPTIONALLY INSERT A NEW DATABANK RECORD THROUGH THE SAME TOOL
+      ******************************************************************
+       5000-INSERT-RECORD-START.
+           DISPLAY "Ajouter un nouvel enregistrement DATABANK ? (O/N)".
+           ACCEPT WS-INSERT-CHOICE.
+
+           IF WS-INSERT-YES
+               DISPLAY "Nom ?"
+               ACCEPT WS-NEW-NOM
+               DISPLAY "Prenom ?"
+               ACCEPT WS-NEW-PRENOM
+               DISPLAY "Email ?"
+               ACCEPT WS-NEW-MAIL
+               DISPLAY "Age ?"
+               ACCEPT WS-NEW-AGE
+               DISPLAY "Pays ?"
+               ACCEPT WS-NEW-COUNTRY
+               DISPLAY "Code pays (2 lettres) ?"
+               ACCEPT WS-NEW-COUNTRY-CODE
+
+               EXEC SQL
+                  INSERT INTO databank
+                     (last_name, first_name, email, age,
+                      country, country_code)
+                  VALUES
+                     (:WS-NEW-NOM, :WS-NEW-PRENOM, :WS-NEW-MAIL,
+                      :WS-NEW-AGE, :WS-NEW-COUNTRY,
+                      :WS-NEW-COUNTRY-CODE)
+               END-EXEC
+
+               IF SQLCODE = 0
+                   DISPLAY "> Enregistrement ajoute."
+               ELSE
+                   PERFORM 1001-HANDLE-ERROR-START
+                      THRU 1001-HANDLE-ERROR-END
+               END-IF
+           END-IF.
+       5000-INSERT-RECORD-END.
+           EXIT.
