@@ -1,28 +1,41 @@
       *****************************************************************
-      * Program name:    prog                               
+      * Program name:    prog
       * Original author: Yves
-      *                                           
-      * --------- ------------  --------------------------------------- 
-      * 31/05/2024 MYNAME  Created for COBOL class                              
+      *
+      * --------- ------------  ---------------------------------------
+      * 31/05/2024 MYNAME  Created for COBOL class
       *****************************************************************
+      * Maintenance Log
+      * Date       Author  Description
+      * ---------- ------  ---------------------------------------------
+      * 2026-08-08 Yves    Sort records by status before reporting,
+      *                    repeat the header at each page break, and
+      *                    add a per-status/per-currency summary body.
+      *=================================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  prog.
-       AUTHOR. Yves. 
+       AUTHOR. Yves.
       *****************************************************************
-       ENVIRONMENT DIVISION. 
- 
+       ENVIRONMENT DIVISION.
+
        INPUT-OUTPUT SECTION.
-       FILE-CONTROL. 
+       FILE-CONTROL.
            SELECT INFILE ASSIGN  TO "datassur.dat"
-           ORGANIZATION IS LINE SEQUENTIAL 
+           ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS INF-STATUS.
 
+           SELECT SORTED-INFILE ASSIGN TO "datassur-sorted.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SRTIN-STATUS.
+
+           SELECT SORT-WORK ASSIGN TO "datassur-work.dat".
+
            SELECT OUTFILE ASSIGN TO "outfile.txt"
-           ORGANIZATION IS LINE SEQUENTIAL 
+           ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS OUT-STATUS.
       *****************************************************************
        DATA DIVISION.
-       FILE SECTION. 
+       FILE SECTION.
        FD  INFILE.
        01  IN-DESC.
            03 IN-IDENTIFIER PIC X(8).
@@ -35,7 +48,7 @@
            03 FILLER        PIC X(1).
            03 IN-STATUS     PIC X(8).
            03 FILLER        PIC X(1).
-           03 IN-DATE       PIC X(8). 
+           03 IN-DATE       PIC X(8).
            03 FILLER        PIC X(1).
            03 IN-NUMBER     PIC X(8).
            03 FILLER        PIC X(1).
@@ -43,6 +56,29 @@
            03 FILLER        PIC X(1).
            03 IN-CURRENCY   PIC X(3).
 
+       FD  SORTED-INFILE.
+       01  SORTED-IN-DESC   PIC X(121).
+
+       SD  SORT-WORK.
+       01  SORT-WORK-REC.
+           03 SRT-IDENTIFIER PIC X(8).
+           03 FILLER         PIC X(1).
+           03 SRT-LABEL      PIC X(14).
+           03 FILLER         PIC X(1).
+           03 SRT-CONTRACT   PIC X(14).
+           03 FILLER         PIC X(1).
+           03 SRT-COMPANY    PIC X(41).
+           03 FILLER         PIC X(1).
+           03 SRT-STATUS     PIC X(8).
+           03 FILLER         PIC X(1).
+           03 SRT-DATE       PIC X(8).
+           03 FILLER         PIC X(1).
+           03 SRT-NUMBER     PIC X(8).
+           03 FILLER         PIC X(1).
+           03 SRT-AMOUNTH    PIC X(9).
+           03 FILLER         PIC X(1).
+           03 SRT-CURRENCY   PIC X(3).
+
        FD  OUTFILE.
        01  OUT-DESC PIC X(200).
       *****************************************************************
@@ -51,10 +87,13 @@
            88 INF-EOF  VALUE '10'.
            88 INF-OK   VALUE '00'.
 
+       01  SRTIN-STATUS  PIC X(02).
+           88 SRTIN-EOF  VALUE '10'.
+
        01  OUT-STATUS    PIC X(02).
            88 OUT-EOF  VALUE '10'.
            88 OUT-OK   VALUE '00'.
-       
+
        01  DISPLAY-PNT.
            03 PNT-TITLE    PIC X(19)  VALUE "Rapport de synthese".
            03 PNT-IDENTITY PIC X(16)  VALUE "Yves MBULU-NTOTO".
@@ -83,40 +122,160 @@
            03 FILLER        PIC X(1) VALUE '|'.
            03 IN-STATUS     PIC X(8).
            03 FILLER        PIC X(1) VALUE '|'.
-           03 IN-DATE       PIC X(8). 
+           03 IN-DATE       PIC X(8).
            03 FILLER        PIC X(1) VALUE '|'.
            03 IN-AMOUNTH    PIC X(9).
            03 FILLER        PIC X(1).
            03 IN-CURRENCY   PIC X(2).
+
+      *    PAGE BREAK CONTROL
+       01  WS-LINE-COUNT     PIC 9(04) VALUE 0.
+       01  WS-PAGE-SIZE      PIC 9(04) VALUE 50.
+
+      *    STATUS AND CURRENCY SUMMARY TABLES
+       01  WS-STATUS-TABLE.
+           03 WS-STATUS-ENTRY OCCURS 20 TIMES INDEXED BY WS-ST-IDX.
+               05 WS-ST-CODE   PIC X(8).
+               05 WS-ST-COUNT  PIC 9(05) VALUE 0.
+       01  WS-STATUS-ENTRIES   PIC 9(02) VALUE 0.
+
+       01  WS-CURRENCY-TABLE.
+           03 WS-CURRENCY-ENTRY OCCURS 20 TIMES INDEXED BY WS-CUR-IDX.
+               05 WS-CUR-CODE   PIC X(3).
+               05 WS-CUR-TOTAL  PIC 9(11) VALUE 0.
+       01  WS-CURRENCY-ENTRIES PIC 9(02) VALUE 0.
+
+       01  WS-FOUND-SW         PIC X(01) VALUE 'N'.
+           88 WS-FOUND             VALUE 'Y'.
+           88 WS-NOT-FOUND          VALUE 'N'.
+       01  WS-FOUND-IDX         PIC 9(02) VALUE 0.
+
+       01  WS-NUM               PIC 9(09) VALUE 0.
       ******************************************************************
        PROCEDURE DIVISION.
        0000-MAIN-START.
-           OPEN INPUT INFILE.
+           PERFORM 0500-SORT-START THRU 0500-SORT-END.
+
+           OPEN INPUT SORTED-INFILE.
            OPEN OUTPUT OUTFILE.
-           
+
            PERFORM 2000-HEADER-START
               THRU 2000-HEADER-END.
 
            PERFORM 1000-READ-START
               THRU 1000-READ-END.
 
-       0000-MAIN-END. 
-           CLOSE INFILE.
+           PERFORM 3000-BODY-START
+              THRU 3000-BODY-END.
+       0000-MAIN-END.
+           CLOSE SORTED-INFILE.
            CLOSE OUTFILE.
            STOP RUN.
 
+      ******************************************************************
+      * SORT datassur.dat BY STATUS BEFORE THE REPORT IS BUILT
+      ******************************************************************
+       0500-SORT-START.
+           SORT SORT-WORK ON ASCENDING KEY SRT-STATUS
+               USING INFILE GIVING SORTED-INFILE.
+       0500-SORT-END.
+           EXIT.
 
+      ******************************************************************
+      * DETAIL ROWS, WITH THE HEADER BLOCK REPEATED AT EACH PAGE BREAK
+      ******************************************************************
        1000-READ-START.
-
-           PERFORM UNTIL INF-EOF
-              READ INFILE INTO IN-DESC
-              MOVE CORR IN-DESC TO FINAL-REPORT
-              MOVE FINAL-REPORT TO OUT-DESC
-              WRITE OUT-DESC IN OUTFILE
-           END-PERFORM.
+           PERFORM 1100-READ-LINE-START THRU 1100-READ-LINE-END
+               UNTIL SRTIN-EOF.
        1000-READ-END.
            EXIT.
 
+       1100-READ-LINE-START.
+           READ SORTED-INFILE INTO IN-DESC
+               AT END SET SRTIN-EOF TO TRUE
+               NOT AT END
+                   PERFORM 1200-WRITE-DETAIL-START
+                      THRU 1200-WRITE-DETAIL-END
+           END-READ.
+       1100-READ-LINE-END.
+           EXIT.
+
+       1200-WRITE-DETAIL-START.
+           MOVE CORR IN-DESC TO FINAL-REPORT.
+           MOVE FINAL-REPORT TO OUT-DESC.
+           WRITE OUT-DESC IN OUTFILE.
+
+           ADD 1 TO WS-LINE-COUNT.
+           IF WS-LINE-COUNT >= WS-PAGE-SIZE
+               PERFORM 2000-HEADER-START THRU 2000-HEADER-END
+               MOVE 0 TO WS-LINE-COUNT
+           END-IF.
+
+           PERFORM 1300-TALLY-STATUS-START THRU 1300-TALLY-STATUS-END.
+           PERFORM 1400-TALLY-CURRENCY-START
+              THRU 1400-TALLY-CURRENCY-END.
+       1200-WRITE-DETAIL-END.
+           EXIT.
+
+      ******************************************************************
+      * ACCUMULATE A RECORD COUNT PER IN-STATUS
+      ******************************************************************
+       1300-TALLY-STATUS-START.
+           SET WS-NOT-FOUND TO TRUE.
+           PERFORM 1310-FIND-STATUS-START THRU 1310-FIND-STATUS-END
+               VARYING WS-ST-IDX FROM 1 BY 1
+               UNTIL WS-ST-IDX > WS-STATUS-ENTRIES.
+
+           IF WS-NOT-FOUND
+               ADD 1 TO WS-STATUS-ENTRIES
+               MOVE IN-STATUS IN IN-DESC
+                   TO WS-ST-CODE(WS-STATUS-ENTRIES)
+               MOVE 1 TO WS-ST-COUNT(WS-STATUS-ENTRIES)
+           ELSE
+               ADD 1 TO WS-ST-COUNT(WS-FOUND-IDX)
+           END-IF.
+       1300-TALLY-STATUS-END.
+           EXIT.
+
+       1310-FIND-STATUS-START.
+           IF WS-ST-CODE(WS-ST-IDX) EQUAL IN-STATUS IN IN-DESC
+               SET WS-FOUND TO TRUE
+               MOVE WS-ST-IDX TO WS-FOUND-IDX
+           END-IF.
+       1310-FIND-STATUS-END.
+           EXIT.
+
+      ******************************************************************
+      * ACCUMULATE AN AMOUNT TOTAL PER IN-CURRENCY
+      ******************************************************************
+       1400-TALLY-CURRENCY-START.
+           SET WS-NOT-FOUND TO TRUE.
+           PERFORM 1410-FIND-CURRENCY-START THRU 1410-FIND-CURRENCY-END
+               VARYING WS-CUR-IDX FROM 1 BY 1
+               UNTIL WS-CUR-IDX > WS-CURRENCY-ENTRIES.
+
+           INITIALIZE WS-NUM.
+           MOVE IN-AMOUNTH IN IN-DESC TO WS-NUM.
+
+           IF WS-NOT-FOUND
+               ADD 1 TO WS-CURRENCY-ENTRIES
+               MOVE IN-CURRENCY IN IN-DESC
+                   TO WS-CUR-CODE(WS-CURRENCY-ENTRIES)
+               MOVE WS-NUM TO WS-CUR-TOTAL(WS-CURRENCY-ENTRIES)
+           ELSE
+               ADD WS-NUM TO WS-CUR-TOTAL(WS-FOUND-IDX)
+           END-IF.
+       1400-TALLY-CURRENCY-END.
+           EXIT.
+
+       1410-FIND-CURRENCY-START.
+           IF WS-CUR-CODE(WS-CUR-IDX) EQUAL IN-CURRENCY IN IN-DESC
+               SET WS-FOUND TO TRUE
+               MOVE WS-CUR-IDX TO WS-FOUND-IDX
+           END-IF.
+       1410-FIND-CURRENCY-END.
+           EXIT.
+
        2000-HEADER-START.
            MOVE FUNCTION CURRENT-DATE TO US-DATE.
            MOVE CORR US-DATE TO FR-DATE.
@@ -124,11 +283,11 @@
            INITIALIZE OUT-DESC.
            MOVE PNT-TITLE TO OUT-DESC.
            WRITE OUT-DESC IN OUTFILE.
-           
+
            INITIALIZE OUT-DESC.
            MOVE PNT-IDENTITY TO OUT-DESC.
            WRITE OUT-DESC IN OUTFILE.
-           
+
            INITIALIZE OUT-DESC.
            MOVE FR-DATE TO OUT-DESC.
            WRITE OUT-DESC IN OUTFILE.
@@ -139,6 +298,49 @@
        2000-HEADER-END.
            EXIT.
 
+      ******************************************************************
+      * SUMMARY STATISTICS: COUNTS PER STATUS, TOTALS PER CURRENCY
+      ******************************************************************
        3000-BODY-START.
+           INITIALIZE OUT-DESC.
+           MOVE PNT-LINE TO OUT-DESC.
+           WRITE OUT-DESC IN OUTFILE.
 
+           INITIALIZE OUT-DESC.
+           MOVE "SYNTHESE PAR STATUT" TO OUT-DESC.
+           WRITE OUT-DESC IN OUTFILE.
+
+           PERFORM 3100-WRITE-STATUS-START THRU 3100-WRITE-STATUS-END
+               VARYING WS-ST-IDX FROM 1 BY 1
+               UNTIL WS-ST-IDX > WS-STATUS-ENTRIES.
+
+           INITIALIZE OUT-DESC.
+           MOVE "SYNTHESE PAR DEVISE" TO OUT-DESC.
+           WRITE OUT-DESC IN OUTFILE.
+
+           PERFORM 3200-WRITE-CURRENCY-START
+              THRU 3200-WRITE-CURRENCY-END
+               VARYING WS-CUR-IDX FROM 1 BY 1
+               UNTIL WS-CUR-IDX > WS-CURRENCY-ENTRIES.
        3000-BODY-END.
+           EXIT.
+
+       3100-WRITE-STATUS-START.
+           INITIALIZE OUT-DESC.
+           STRING WS-ST-CODE(WS-ST-IDX)    DELIMITED BY SIZE,
+                  SPACE                    DELIMITED BY SIZE,
+                  WS-ST-COUNT(WS-ST-IDX)   DELIMITED BY SIZE
+               INTO OUT-DESC.
+           WRITE OUT-DESC IN OUTFILE.
+       3100-WRITE-STATUS-END.
+           EXIT.
+
+       3200-WRITE-CURRENCY-START.
+           INITIALIZE OUT-DESC.
+           STRING WS-CUR-CODE(WS-CUR-IDX)    DELIMITED BY SIZE,
+                  SPACE                       DELIMITED BY SIZE,
+                  WS-CUR-TOTAL(WS-CUR-IDX)    DELIMITED BY SIZE
+               INTO OUT-DESC.
+           WRITE OUT-DESC IN OUTFILE.
+       3200-WRITE-CURRENCY-END.
+           EXIT.
