@@ -1,29 +1,141 @@
       *****************************************************************
-      * Program name:    MYPROG                               
-      * Original author: MYNAME                                
+      * Program name:    MYPROG
+      * Original author: MYNAME
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 01/01/08 MYNAME  Created for COBOL class
+      * 08/08/26 Yves    Log every order to ORDRLOG.dat and add a
+      *                  batch mode that reads guest counts per team
+      *                  from GUESTS.dat for one combined order.
       *
-      * Maintenence Log                                              
-      * Date      Author        Maintenance Requirement               
-      * --------- ------------  --------------------------------------- 
-      * 01/01/08 MYNAME  Created for COBOL class         
-      *                                                               
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  pizza.
-       AUTHOR.Yves. 
-   
+       AUTHOR.Yves.
+
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GUEST-INFILE ASSIGN TO "GUESTS.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-GST-STAT.
+
+           SELECT ORDER-LOGFILE ASSIGN TO "ORDRLOG.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-LOG-STAT.
+
       *****************************************************************
        DATA DIVISION.
+       FILE SECTION.
+       FD  GUEST-INFILE
+           RECORD CONTAINS 02 CHARACTERS.
+       01  IN-GUEST-COUNT      PIC 9(02).
+
+       FD  ORDER-LOGFILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  LOG-RECORD          PIC X(80).
+
        WORKING-STORAGE SECTION.
+       01  WS-GST-STAT         PIC X(02).
+           88 WS-GST-EOF           VALUE '10'.
+       01  WS-LOG-STAT         PIC X(02).
+
+       01  WS-BATCH-CHOICE     PIC X(01).
+           88 WS-BATCH-MODE        VALUE 'Y'.
+
        01  WS-NUM-GUEST        PIC 9(02).
-       01  WS-NUM-PIZZA-PART   PIC 9(2)V9(1).  
+       01  WS-NUM-PIZZA-PART   PIC 9(2)V9(1).
        01  WS-MODULO           PIC 9(2)V9(1).
        01  WS-NUM-PIZZA-FULL   PIC 9(02).
+
+       01  WS-TOTAL-GUEST      PIC 9(04) VALUE 0.
+       01  WS-TOTAL-PIZZA      PIC 9(04) VALUE 0.
+
+       01  WS-CURRENT-DATE.
+           05 WS-CD-YYYY       PIC 9(04).
+           05 WS-CD-MM         PIC 9(02).
+           05 WS-CD-DD         PIC 9(02).
+           05 FILLER           PIC X(10).
+
+       01  WS-LOG-LINE.
+           05 FILLER           PIC X(01) VALUE SPACES.
+           05 LOG-YYYY         PIC 9(04).
+           05 FILLER           PIC X(01) VALUE '-'.
+           05 LOG-MM           PIC 9(02).
+           05 FILLER           PIC X(01) VALUE '-'.
+           05 LOG-DD           PIC 9(02).
+           05 FILLER           PIC X(03) VALUE SPACES.
+           05 FILLER           PIC X(12) VALUE 'GUESTS='.
+           05 LOG-GUESTS       PIC 9(04).
+           05 FILLER           PIC X(03) VALUE SPACES.
+           05 FILLER           PIC X(12) VALUE 'PIZZAS='.
+           05 LOG-PIZZAS       PIC 9(04).
+
        PROCEDURE DIVISION.
-       
+       0000-MAIN-START.
+           DISPLAY "Traiter un fichier de convives (Y/N) ?"
+           ACCEPT WS-BATCH-CHOICE.
+
+           IF WS-BATCH-MODE
+               PERFORM 1000-BATCH-START THRU 1000-BATCH-END
+           ELSE
+               PERFORM 2000-SINGLE-START THRU 2000-SINGLE-END
+           END-IF.
+
+           PERFORM 3000-LOG-ORDER-START THRU 3000-LOG-ORDER-END.
+
+           DISPLAY "Commandez"
+           SPACE WS-TOTAL-PIZZA
+           SPACE "pizzas".
+
+       0000-MAIN-END.
+           STOP RUN.
+
+      *****************************************************************
+      * BATCH MODE - ONE GUEST COUNT PER TEAM, ONE COMBINED ORDER
+      *****************************************************************
+       1000-BATCH-START.
+           OPEN INPUT GUEST-INFILE.
+           PERFORM 1100-READ-TEAM-START
+              THRU 1100-READ-TEAM-END
+              UNTIL WS-GST-EOF.
+           CLOSE GUEST-INFILE.
+       1000-BATCH-END.
+           EXIT.
+
+       1100-READ-TEAM-START.
+           READ GUEST-INFILE
+               AT END SET WS-GST-EOF TO TRUE
+               NOT AT END
+                   MOVE IN-GUEST-COUNT TO WS-NUM-GUEST
+                   PERFORM 2100-COMPUTE-PIZZA-START
+                      THRU 2100-COMPUTE-PIZZA-END
+                   ADD WS-NUM-GUEST TO WS-TOTAL-GUEST
+                   ADD WS-NUM-PIZZA-FULL TO WS-TOTAL-PIZZA
+           END-READ.
+       1100-READ-TEAM-END.
+           EXIT.
+
+      *****************************************************************
+      * SINGLE-GUEST-COUNT MODE (ORIGINAL BEHAVIOUR)
+      *****************************************************************
+       2000-SINGLE-START.
            DISPLAY "Combien d'invit√©s avez vous ?"
            ACCEPT WS-NUM-GUEST.
 
+           PERFORM 2100-COMPUTE-PIZZA-START THRU 2100-COMPUTE-PIZZA-END.
+
+           MOVE WS-NUM-GUEST      TO WS-TOTAL-GUEST.
+           MOVE WS-NUM-PIZZA-FULL TO WS-TOTAL-PIZZA.
+       2000-SINGLE-END.
+           EXIT.
+
+       2100-COMPUTE-PIZZA-START.
            MULTIPLY WS-NUM-GUEST BY 1.1 GIVING WS-NUM-PIZZA-PART.
 
            COMPUTE WS-MODULO = FUNCTION MOD(WS-NUM-PIZZA-PART,1).
@@ -33,7 +145,23 @@
               SET WS-NUM-PIZZA-PART UP BY 1
            END-IF.
            MOVE WS-NUM-PIZZA-PART TO WS-NUM-PIZZA-FULL.
+       2100-COMPUTE-PIZZA-END.
+           EXIT.
 
-           DISPLAY "Commandez" 
-           SPACE WS-NUM-PIZZA-FULL
-           SPACE "pizzas".
+      *****************************************************************
+      * APPEND THIS ORDER TO THE DATED ORDER-HISTORY LOG
+      *****************************************************************
+       3000-LOG-ORDER-START.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           MOVE WS-CD-YYYY  TO LOG-YYYY.
+           MOVE WS-CD-MM    TO LOG-MM.
+           MOVE WS-CD-DD    TO LOG-DD.
+           MOVE WS-TOTAL-GUEST TO LOG-GUESTS.
+           MOVE WS-TOTAL-PIZZA TO LOG-PIZZAS.
+
+           OPEN EXTEND ORDER-LOGFILE.
+           MOVE WS-LOG-LINE TO LOG-RECORD.
+           WRITE LOG-RECORD.
+           CLOSE ORDER-LOGFILE.
+       3000-LOG-ORDER-END.
+           EXIT.
