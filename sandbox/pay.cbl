@@ -1,12 +1,20 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. pay.
        AUTHOR. Yves.
+      *=================================================================
+      * Maintenance Log
+      * Date       Author  Description
+      * ---------- ------  ---------------------------------------------
+      * 2026-08-08 Yves    Read CLIENT-INPUT to EOF and report headcount,
+      *                    add region/job breakdown, flag duplicate IDs.
       *=================================================================
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
-       FILE CONTROL.
-           SELECT CLIENT-INPUT 
+       FILE-CONTROL.
+           SELECT CLIENT-INPUT
            ASSIGN TO 'FICHIERCLIENT.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS FS-CLIENT.
       *=================================================================
        DATA DIVISION.
@@ -14,17 +22,148 @@
        FILE SECTION.
        FD  CLIENT-INPUT.
        01  CLIENT-REC.
-           REC-C-ID       PIC X(9). 
-           REC-C-NOM      PIC X(20).
-           REC-C-PRENOM   PIC X(20).
-           REC-C-JOB      PIC X(14).
-           REC-C-REGION   PIC 9(02).
+           05 REC-C-ID       PIC X(9).
+           05 REC-C-NOM      PIC X(20).
+           05 REC-C-PRENOM   PIC X(20).
+           05 REC-C-JOB      PIC X(14).
+           05 REC-C-REGION   PIC 9(02).
       ******************************************************************
        WORKING-STORAGE SECTION.
        01  FS-CLIENT      PIC X(02).
            88 CLIENT-FS-EOF VALUE '10'.
            88 CLIENT-FS-OK  VALUE '00'.
+
+       01  WS-CLIENT-COUNT     PIC 9(05) VALUE 0.
+
+      * region / job headcount matrix, kept as a flat region+job table
+       01  WS-RJ-TABLE.
+           05 WS-RJ-ENTRY OCCURS 500 TIMES INDEXED BY WS-RJ-IDX.
+              10 WS-RJ-REGION  PIC 9(02) VALUE 0.
+              10 WS-RJ-JOB     PIC X(14) VALUE SPACES.
+              10 WS-RJ-COUNT   PIC 9(05) VALUE 0.
+       01  WS-RJ-ENTRIES       PIC 9(03) VALUE 0.
+       01  WS-FOUND-SW         PIC X(01) VALUE 'N'.
+           88 WS-FOUND             VALUE 'Y'.
+           88 WS-NOT-FOUND          VALUE 'N'.
+       01  WS-FOUND-IDX        PIC 9(03) VALUE 0.
+
+      * duplicate REC-C-ID detection
+       01  WS-ID-TABLE.
+           05 WS-ID-ENTRY OCCURS 9999 TIMES INDEXED BY WS-ID-IDX.
+              10 WS-SEEN-ID    PIC X(9) VALUE SPACES.
+       01  WS-DUP-SW           PIC X(01) VALUE 'N'.
+           88 WS-DUP-ID             VALUE 'Y'.
+       01  WS-DUP-COUNT        PIC 9(05) VALUE 0.
       *=================================================================
        PROCEDURE DIVISION.
+       0000-MAIN-START.
+           PERFORM 1000-OPEN-START THRU 1000-OPEN-END.
+           PERFORM 2000-READ-START THRU 2000-READ-END
+               UNTIL CLIENT-FS-EOF.
+           PERFORM 3000-CLOSE-START THRU 3000-CLOSE-END.
+           PERFORM 4000-REPORT-START THRU 4000-REPORT-END.
+       0000-MAIN-END.
+           STOP RUN.
+
+      ******************************************************************
+      * OPEN THE CLIENT FILE
+      ******************************************************************
+       1000-OPEN-START.
+           OPEN INPUT CLIENT-INPUT.
+       1000-OPEN-END.
+           EXIT.
+
+      ******************************************************************
+      * READ ONE RECORD, TALLY HEADCOUNT AND DUPLICATE CHECKS
+      ******************************************************************
+       2000-READ-START.
+           READ CLIENT-INPUT
+               AT END SET CLIENT-FS-EOF TO TRUE
+               NOT AT END
+                   PERFORM 2200-CHECK-DUP-START
+                      THRU 2200-CHECK-DUP-END
+                   ADD 1 TO WS-CLIENT-COUNT
+                   MOVE REC-C-ID TO WS-SEEN-ID(WS-CLIENT-COUNT)
+                   PERFORM 2100-TALLY-REGION-START
+                      THRU 2100-TALLY-REGION-END
+           END-READ.
+       2000-READ-END.
+           EXIT.
 
-      ******************************************************************
\ No newline at end of file
+      * find or create the region/job bucket for this record, then bump it
+       2100-TALLY-REGION-START.
+           SET WS-NOT-FOUND TO TRUE.
+           MOVE 0 TO WS-FOUND-IDX.
+           PERFORM 2110-FIND-RJ-START THRU 2110-FIND-RJ-END
+               VARYING WS-RJ-IDX FROM 1 BY 1
+               UNTIL WS-RJ-IDX > WS-RJ-ENTRIES.
+           IF WS-NOT-FOUND
+               ADD 1 TO WS-RJ-ENTRIES
+               MOVE WS-RJ-ENTRIES TO WS-FOUND-IDX
+               SET WS-RJ-IDX TO WS-FOUND-IDX
+               MOVE REC-C-REGION TO WS-RJ-REGION(WS-RJ-IDX)
+               MOVE REC-C-JOB    TO WS-RJ-JOB(WS-RJ-IDX)
+           END-IF.
+           SET WS-RJ-IDX TO WS-FOUND-IDX.
+           ADD 1 TO WS-RJ-COUNT(WS-RJ-IDX).
+       2100-TALLY-REGION-END.
+           EXIT.
+
+       2110-FIND-RJ-START.
+           IF WS-RJ-REGION(WS-RJ-IDX) EQUAL REC-C-REGION
+           AND WS-RJ-JOB(WS-RJ-IDX)    EQUAL REC-C-JOB
+               SET WS-FOUND TO TRUE
+               MOVE WS-RJ-IDX TO WS-FOUND-IDX
+           END-IF.
+       2110-FIND-RJ-END.
+           EXIT.
+
+      * a duplicate REC-C-ID is one already present among the records
+      * read so far (WS-CLIENT-COUNT has not yet been bumped for the
+      * current record when this paragraph runs)
+       2200-CHECK-DUP-START.
+           SET WS-NOT-FOUND TO TRUE.
+           PERFORM 2210-FIND-DUP-START THRU 2210-FIND-DUP-END
+               VARYING WS-ID-IDX FROM 1 BY 1
+               UNTIL WS-ID-IDX > WS-CLIENT-COUNT.
+           IF WS-FOUND
+               ADD 1 TO WS-DUP-COUNT
+               DISPLAY "DUPLICATE CLIENT ID: " REC-C-ID
+           END-IF.
+       2200-CHECK-DUP-END.
+           EXIT.
+
+       2210-FIND-DUP-START.
+           IF WS-SEEN-ID(WS-ID-IDX) EQUAL REC-C-ID
+               SET WS-FOUND TO TRUE
+           END-IF.
+       2210-FIND-DUP-END.
+           EXIT.
+
+      ******************************************************************
+       3000-CLOSE-START.
+           CLOSE CLIENT-INPUT.
+       3000-CLOSE-END.
+           EXIT.
+
+      ******************************************************************
+      * FINAL REPORTS
+      ******************************************************************
+       4000-REPORT-START.
+           DISPLAY "TOTAL CLIENT RECORDS READ: " WS-CLIENT-COUNT.
+           DISPLAY "DUPLICATE CLIENT IDS FOUND: " WS-DUP-COUNT.
+           DISPLAY "---- HEADCOUNT BY REGION / JOB ----".
+           PERFORM 4100-REPORT-RJ-START
+              THRU 4100-REPORT-RJ-END
+              VARYING WS-RJ-IDX FROM 1 BY 1
+              UNTIL WS-RJ-IDX > WS-RJ-ENTRIES.
+       4000-REPORT-END.
+           EXIT.
+
+       4100-REPORT-RJ-START.
+           DISPLAY "REGION " WS-RJ-REGION(WS-RJ-IDX)
+               " - " WS-RJ-JOB(WS-RJ-IDX)
+               ": " WS-RJ-COUNT(WS-RJ-IDX).
+       4100-REPORT-RJ-END.
+           EXIT.
+      ******************************************************************
