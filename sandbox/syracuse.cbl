@@ -1,13 +1,54 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. syracuse.
        AUTHOR. Yves.
+      ******************************************************************
+      * Maintenance Log
+      * Date       Author  Description
+      * ---------- ------  ---------------------------------------------
+      * 2026-08-08 Yves    Drop the self-PERFORM recursion so long chains
+      *                    no longer cost call-stack depth, widen WS-NUM/
+      *                    WS-COUNTER for large starting values, and
+      *                    write the full sequence out to SYRSEQ.dat.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEQ-OUTFILE ASSIGN TO "SYRSEQ.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-SEQ-STAT.
+
       ******************************************************************
        DATA DIVISION.
+       FILE SECTION.
+       FD  SEQ-OUTFILE
+           RECORD CONTAINS 08 CHARACTERS.
+       01  OUT-SEQ-VALUE  PIC 9(08).
+
        WORKING-STORAGE SECTION.
-       01  WS-NUM      PIC 9(02).
-       01  WS-COUNTER  PIC 9(02).     
+       01  WS-SEQ-STAT PIC X(02).
+       01  WS-NUM      PIC 9(08).
+       01  WS-COUNTER  PIC 9(04).
        PROCEDURE DIVISION.
-           
+
+       0000-MAIN-START.
+           PERFORM 1000-CHOOSE-NUMBER-START
+              THRU 1000-CHOOSE-NUMBER-END.
+
+           OPEN OUTPUT SEQ-OUTFILE.
+           MOVE WS-NUM TO OUT-SEQ-VALUE.
+           WRITE OUT-SEQ-VALUE.
+
+           PERFORM 2000-SYRACUS-PROCESS-START
+              THRU 2000-SYRACUS-PROCESS-END.
+
+           CLOSE SEQ-OUTFILE.
+
+           DISPLAY "Conjecture de syracuse appliquées"
+               SPACE WS-COUNTER SPACE "fois avant d'arriver à 1.".
+       0000-MAIN-END.
+           STOP RUN.
+
        1000-CHOOSE-NUMBER-START.
            DISPLAY "Veuillez choisir un nombre entier positif non nul"
            ACCEPT WS-NUM.
@@ -19,18 +60,19 @@
        1000-CHOOSE-NUMBER-END.
            EXIT.
 
+      * apply the Syracuse rule until WS-NUM reaches 1, writing every
+      * intermediate value to SYRSEQ.dat; this loops in place instead
+      * of recursing, so chain length is no longer bound by stack depth
        2000-SYRACUS-PROCESS-START.
-           PERFORM UNTIL WS-NUM =1
+           PERFORM UNTIL WS-NUM = 1
               IF FUNCTION MOD (WS-NUM,2) = 0
                  DIVIDE WS-NUM BY 2 GIVING WS-NUM
                ELSE
                  COMPUTE WS-NUM = (WS-NUM *3 ) + 1
               END-IF
               SET WS-COUNTER UP BY 1
-                PERFORM 2000-SYRACUS-PROCESS-START
+              MOVE WS-NUM TO OUT-SEQ-VALUE
+              WRITE OUT-SEQ-VALUE
            END-PERFORM.
        2000-SYRACUS-PROCESS-END.
-       DISPLAY "Conjecture de syracuse appliquées"
-           SPACE WS-COUNTER SPACE "fois avant d'arriver à 1.".
-       EXIT.
-       
\ No newline at end of file
+           EXIT.
