@@ -3,12 +3,12 @@
            WRITE OUTPUT-RECORD.
 
            INITIALIZE OUTPUT-RECORD.
-           STRING MARGIN-7, "FD  INNPUT-P1."
+           STRING MARGIN-7, "FD  ", WS-GEN-INFILE, "."
            INTO OUTPUT-RECORD.
            WRITE OUTPUT-RECORD.
 
            INITIALIZE OUTPUT-RECORD.
-           STRING MARGIN-7, "01  INFILE PIC X(200)"
+           STRING MARGIN-7, "01  ", WS-GEN-INREC, " PIC X(200)"
            INTO OUTPUT-RECORD.
            WRITE OUTPUT-RECORD.
            
\ No newline at end of file
