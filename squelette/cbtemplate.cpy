@@ -0,0 +1,10 @@
+           INITIALIZE CB-RECORD.
+           STRING MARGIN-7, "01  ", FUNCTION TRIM(WS-GEN-APPNAME),
+               "-RECORD."
+           INTO CB-RECORD.
+           WRITE CB-RECORD.
+
+           INITIALIZE CB-RECORD.
+           STRING MARGIN-11, "05 FILLER PIC X(01)."
+           INTO CB-RECORD.
+           WRITE CB-RECORD.
