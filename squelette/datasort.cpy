@@ -0,0 +1,8 @@
+           INITIALIZE OUTPUT-RECORD.
+           MOVE BLANK-LINE TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+           INITIALIZE OUTPUT-RECORD.
+           STRING MARGIN-11, "SELECT SORT-WORK ASSIGN TO 'SRTWORK.tmp'"
+           INTO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
