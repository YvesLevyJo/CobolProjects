@@ -0,0 +1,49 @@
+           INITIALIZE SUB-RECORD.
+           STRING MARGIN-7, "IDENTIFICATION DIVISION."
+           INTO SUB-RECORD.
+           WRITE SUB-RECORD.
+
+           INITIALIZE SUB-RECORD.
+           STRING MARGIN-7, "PROGRAM-ID. ",
+               FUNCTION TRIM(WS-GEN-APPNAME), "-SUB."
+           INTO SUB-RECORD.
+           WRITE SUB-RECORD.
+
+           INITIALIZE SUB-RECORD.
+           STRING MARGIN-7, "AUTHOR. ", WS-APP-AUTHOR, "."
+           INTO SUB-RECORD.
+           WRITE SUB-RECORD.
+
+           INITIALIZE SUB-RECORD.
+           MOVE COMMENT-LINE TO SUB-RECORD.
+           WRITE SUB-RECORD.
+
+           INITIALIZE SUB-RECORD.
+           STRING MARGIN-7, "DATA DIVISION."
+           INTO SUB-RECORD.
+           WRITE SUB-RECORD.
+
+           INITIALIZE SUB-RECORD.
+           STRING MARGIN-7, "LINKAGE SECTION."
+           INTO SUB-RECORD.
+           WRITE SUB-RECORD.
+
+           INITIALIZE SUB-RECORD.
+           STRING MARGIN-7, "01  LK-PARM PIC X(80)."
+           INTO SUB-RECORD.
+           WRITE SUB-RECORD.
+
+           INITIALIZE SUB-RECORD.
+           STRING MARGIN-7, "PROCEDURE DIVISION USING LK-PARM."
+           INTO SUB-RECORD.
+           WRITE SUB-RECORD.
+
+           INITIALIZE SUB-RECORD.
+           STRING MARGIN-7, "0000-MAIN-START."
+           INTO SUB-RECORD.
+           WRITE SUB-RECORD.
+
+           INITIALIZE SUB-RECORD.
+           STRING MARGIN-11, "EXIT PROGRAM."
+           INTO SUB-RECORD.
+           WRITE SUB-RECORD.
