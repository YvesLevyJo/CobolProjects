@@ -0,0 +1,42 @@
+           INITIALIZE OUTPUT-RECORD.
+           MOVE BLANK-LINE TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+           INITIALIZE OUTPUT-RECORD.
+           MOVE COMMENT-LINE TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+           INITIALIZE OUTPUT-RECORD.
+           STRING MARGIN-7, "8001-DB-COUNT-START."
+           INTO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+           INITIALIZE OUTPUT-RECORD.
+           STRING MARGIN-11, "EXEC SQL"
+           INTO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+           INITIALIZE OUTPUT-RECORD.
+           STRING MARGIN-12, "SELECT COUNT(*) INTO :WS-ROW-COUNT"
+           INTO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+           INITIALIZE OUTPUT-RECORD.
+           STRING MARGIN-12, "FROM DATABANK"
+           INTO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+           INITIALIZE OUTPUT-RECORD.
+           STRING MARGIN-11, "END-EXEC."
+           INTO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+           INITIALIZE OUTPUT-RECORD.
+           STRING MARGIN-7, "8001-DB-COUNT-END."
+           INTO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+           INITIALIZE OUTPUT-RECORD.
+           STRING MARGIN-11, "EXIT."
+           INTO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
