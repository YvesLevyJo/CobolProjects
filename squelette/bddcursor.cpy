@@ -0,0 +1,57 @@
+           INITIALIZE OUTPUT-RECORD.
+           MOVE BLANK-LINE TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+           INITIALIZE OUTPUT-RECORD.
+           MOVE COMMENT-LINE TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+           INITIALIZE OUTPUT-RECORD.
+           STRING MARGIN-7, "8002-DB-CURSOR-START."
+           INTO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+           INITIALIZE OUTPUT-RECORD.
+           STRING MARGIN-11, "EXEC SQL"
+           INTO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+           INITIALIZE OUTPUT-RECORD.
+           STRING MARGIN-12, "DECLARE C1 CURSOR FOR"
+           INTO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+           INITIALIZE OUTPUT-RECORD.
+           STRING MARGIN-12, "SELECT * FROM DATABANK"
+           INTO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+           INITIALIZE OUTPUT-RECORD.
+           STRING MARGIN-11, "END-EXEC."
+           INTO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+           INITIALIZE OUTPUT-RECORD.
+           STRING MARGIN-11, "EXEC SQL OPEN C1 END-EXEC."
+           INTO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+           INITIALIZE OUTPUT-RECORD.
+           STRING MARGIN-11, "EXEC SQL FETCH C1 INTO :WS-ROW END-EXEC."
+           INTO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+           INITIALIZE OUTPUT-RECORD.
+           STRING MARGIN-11, "EXEC SQL CLOSE C1 END-EXEC."
+           INTO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+           INITIALIZE OUTPUT-RECORD.
+           STRING MARGIN-7, "8002-DB-CURSOR-END."
+           INTO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+           INITIALIZE OUTPUT-RECORD.
+           STRING MARGIN-11, "EXIT."
+           INTO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
