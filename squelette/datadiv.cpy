@@ -0,0 +1,12 @@
+           INITIALIZE OUTPUT-RECORD.
+           MOVE BLANK-LINE TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+           INITIALIZE OUTPUT-RECORD.
+           MOVE COMMENT-LINE TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+           INITIALIZE OUTPUT-RECORD.
+           STRING MARGIN-11, "DATA DIVISION."
+           INTO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
