@@ -0,0 +1,15 @@
+           INITIALIZE OUTPUT-RECORD.
+           MOVE BLANK-LINE TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+           INITIALIZE OUTPUT-RECORD.
+           STRING MARGIN-11,
+               "MERGE SORT-WORK ON ASCENDING KEY REC-KEY"
+           INTO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+           INITIALIZE OUTPUT-RECORD.
+           STRING MARGIN-11, "USING ", FUNCTION TRIM(WS-GEN-INFILE),
+               " GIVING ", FUNCTION TRIM(WS-GEN-OUTFILE), "."
+           INTO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
