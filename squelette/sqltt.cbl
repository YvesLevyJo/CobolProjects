@@ -8,10 +8,18 @@
       *****************************************************************
        ENVIRONMENT DIVISION. 
        INPUT-OUTPUT SECTION.
-       FILE-CONTROL. 
+       FILE-CONTROL.
            SELECT OUTFILE ASSIGN TO 'prog.cbl'
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS F-STATUS.
+
+           SELECT SUBFILE ASSIGN TO 'subrtn.cbl'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS F-SUB-STATUS.
+
+           SELECT CBFILE ASSIGN TO 'template.cpy'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS F-CB-STATUS.
       *****************************************************************
        DATA DIVISION.
        FILE SECTION.
@@ -20,8 +28,20 @@
            RECORDING MODE IS F.
        01  OUTPUT-RECORD PIC X(80).
 
+       FD SUBFILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  SUB-RECORD PIC X(80).
+
+       FD CBFILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  CB-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  F-STATUS               PIC X(02).
+       01  F-SUB-STATUS           PIC X(02).
+       01  F-CB-STATUS            PIC X(02).
        01  PNT.
            03 BLANK-LINE          PIC X(80) VALUE ALL SPACES.
            03 COMMENT-LINE        PIC X(66) VALUE ALL '*'.
@@ -34,6 +54,15 @@
            03 WS-APP-NAME         PIC X(08).
            03 WS-APP-AUTHOR       PIC X(10).
 
+      * identifiers derived from WS-APP-NAME, used so two generated
+      * skeletons never come out with identical file-section names
+       01  GEN-NAMES.
+           03 WS-GEN-APPNAME       PIC X(08).
+           03 WS-GEN-INFILE       PIC X(20).
+           03 WS-GEN-INREC        PIC X(20).
+           03 WS-GEN-OUTFILE      PIC X(20).
+           03 WS-GEN-OUTREC       PIC X(20).
+
        01  APP-OPTIONS.
            03 WS-READ-CHOICE         PIC X.
            03 WS-WRITE-CHOICE        PIC X.
@@ -50,10 +79,10 @@
            03 WS-HELLOCBL-CHOICE     PIC X.
            03 WS-PARA-CHOICE         PIC X.
 
-       01  FILE-OPTIONS.
-           03 WS-
+       01  WS-PARA-COUNT          PIC 9(02) VALUE 0.
+       01  WS-PARA-IDX            PIC 9(02) VALUE 0.
+
        SCREEN SECTION.
-       01  
        01  MAIN-SCREEN FOREGROUND-COLOR IS 6.
            03 BLANK SCREEN.
            05 FILLER PIC X(76) 
@@ -206,19 +235,66 @@
               PERFORM 5001-WRITE-MERGE-START
                  THRU 5001-WRITE-MERGE-END
            END-IF.
-      *     WS-BDD-ACCES-CHOICE
-      *     WS-BDD-COUNT-CHOICE
-      *     WS-CURSOR-CHOICE
-      *     WS-BDD-UPDT-CHOICE
-      *     WS-ROUTINE-CHOICE
-      *     WS-ROUTINE-CALL-CHOICE
-      *     WS-CB-TEMPLATE-CHOICE
-      *     WS-CB-CHOICE
-      *     WS-HELLOCBL-CHOICE
-      *     WS-PARA-CHOICE
+
+           IF WS-BDD-ACCES-CHOICE EQUAL "Y"
+              PERFORM 6000-WRITE-BDD-CONNECT-START
+                 THRU 6000-WRITE-BDD-CONNECT-END
+           END-IF.
+
+           IF WS-BDD-COUNT-CHOICE EQUAL "Y"
+              PERFORM 6001-WRITE-BDD-COUNT-START
+                 THRU 6001-WRITE-BDD-COUNT-END
+           END-IF.
+
+           IF WS-CURSOR-CHOICE EQUAL "Y"
+              PERFORM 6002-WRITE-CURSOR-START
+                 THRU 6002-WRITE-CURSOR-END
+           END-IF.
+
+           IF WS-BDD-UPDT-CHOICE EQUAL "Y"
+              PERFORM 6003-WRITE-BDD-UPDATE-START
+                 THRU 6003-WRITE-BDD-UPDATE-END
+           END-IF.
+
+           IF WS-ROUTINE-CHOICE EQUAL "Y"
+              PERFORM 7000-WRITE-ROUTINE-START
+                 THRU 7000-WRITE-ROUTINE-END
+           END-IF.
+
+           IF WS-ROUTINE-CALL-CHOICE EQUAL "Y"
+              PERFORM 7001-WRITE-ROUTINE-CALL-START
+                 THRU 7001-WRITE-ROUTINE-CALL-END
+           END-IF.
+
+           IF WS-CB-TEMPLATE-CHOICE EQUAL "Y"
+              PERFORM 7002-WRITE-CB-TEMPLATE-START
+                 THRU 7002-WRITE-CB-TEMPLATE-END
+           END-IF.
+
+           IF WS-CB-CHOICE EQUAL "Y"
+              PERFORM 7003-WRITE-CB-INTEGRATE-START
+                 THRU 7003-WRITE-CB-INTEGRATE-END
+           END-IF.
+
+           IF WS-HELLOCBL-CHOICE EQUAL "Y"
+              PERFORM 7004-WRITE-HELLOCBL-START
+                 THRU 7004-WRITE-HELLOCBL-END
+           END-IF.
+
+           IF WS-PARA-CHOICE EQUAL "Y"
+              PERFORM 7005-WRITE-PARAGRAPHS-START
+                 THRU 7005-WRITE-PARAGRAPHS-END
+           END-IF.
 
            CLOSE OUTFILE.
 
+           IF WS-ROUTINE-CHOICE EQUAL "Y"
+              CLOSE SUBFILE
+           END-IF.
+
+           IF WS-CB-TEMPLATE-CHOICE EQUAL "Y"
+              CLOSE CBFILE
+           END-IF.
 
        0000-MAIN-END.
            STOP RUN.
@@ -226,7 +302,22 @@
        0001-INITIALIZE-START.
 
            ACCEPT MAIN-SCREEN.
-          
+
+           MOVE FUNCTION TRIM(WS-APP-NAME) TO WS-GEN-APPNAME.
+
+           STRING FUNCTION TRIM(WS-APP-NAME) DELIMITED BY SIZE
+               "-INFILE" DELIMITED BY SIZE
+               INTO WS-GEN-INFILE.
+           STRING FUNCTION TRIM(WS-APP-NAME) DELIMITED BY SIZE
+               "-INREC" DELIMITED BY SIZE
+               INTO WS-GEN-INREC.
+           STRING FUNCTION TRIM(WS-APP-NAME) DELIMITED BY SIZE
+               "-OUTFL" DELIMITED BY SIZE
+               INTO WS-GEN-OUTFILE.
+           STRING FUNCTION TRIM(WS-APP-NAME) DELIMITED BY SIZE
+               "-OUTREC" DELIMITED BY SIZE
+               INTO WS-GEN-OUTREC.
+
        0001-INITIALIZE-END.
            EXIT.
 
@@ -286,10 +377,98 @@
            EXIT.
        
        5000-WRITE-PROC-START.
-           COPY 'procediv.cpy'
+           COPY 'procediv.cpy'.
        5000-WRITE-PROC-END.
            EXIT.
        
        5001-WRITE-MERGE-START.
-           COPY 'procmerge.cpy'
-       5001-WRITE-MERGE-END.
\ No newline at end of file
+           COPY 'procmerge.cpy'.
+       5001-WRITE-MERGE-END.
+           EXIT.
+
+      *****************************************************************
+      * DATABASE ACCESS OPTIONS (5-8)
+      *****************************************************************
+       6000-WRITE-BDD-CONNECT-START.
+           COPY 'bddconn.cpy'.
+       6000-WRITE-BDD-CONNECT-END.
+           EXIT.
+
+       6001-WRITE-BDD-COUNT-START.
+           COPY 'bddcount.cpy'.
+       6001-WRITE-BDD-COUNT-END.
+           EXIT.
+
+       6002-WRITE-CURSOR-START.
+           COPY 'bddcursor.cpy'.
+       6002-WRITE-CURSOR-END.
+           EXIT.
+
+       6003-WRITE-BDD-UPDATE-START.
+           COPY 'bddupdate.cpy'.
+       6003-WRITE-BDD-UPDATE-END.
+           EXIT.
+
+      *****************************************************************
+      * SUB-ROUTINE OPTIONS (9-10)
+      *****************************************************************
+       7000-WRITE-ROUTINE-START.
+           OPEN OUTPUT SUBFILE.
+           COPY 'routine.cpy'.
+       7000-WRITE-ROUTINE-END.
+           EXIT.
+
+       7001-WRITE-ROUTINE-CALL-START.
+           COPY 'routinecall.cpy'.
+       7001-WRITE-ROUTINE-CALL-END.
+           EXIT.
+
+      *****************************************************************
+      * COPYBOOK TEMPLATE OPTIONS (11-12)
+      *****************************************************************
+       7002-WRITE-CB-TEMPLATE-START.
+           OPEN OUTPUT CBFILE.
+           COPY 'cbtemplate.cpy'.
+       7002-WRITE-CB-TEMPLATE-END.
+           EXIT.
+
+       7003-WRITE-CB-INTEGRATE-START.
+           COPY 'cbintegrate.cpy'.
+       7003-WRITE-CB-INTEGRATE-END.
+           EXIT.
+
+      *****************************************************************
+      * HELLOCOBOL AND PARAGRAPH-SCAFFOLDING OPTIONS (13-14)
+      *****************************************************************
+       7004-WRITE-HELLOCBL-START.
+           COPY 'hellocbl.cpy'.
+       7004-WRITE-HELLOCBL-END.
+           EXIT.
+
+       7005-WRITE-PARAGRAPHS-START.
+           DISPLAY "Combien de paragraphes voulez-vous ?".
+           ACCEPT WS-PARA-COUNT.
+           PERFORM 7006-WRITE-PARA-PAIR-START
+              THRU 7006-WRITE-PARA-PAIR-END
+              VARYING WS-PARA-IDX FROM 1 BY 1
+              UNTIL WS-PARA-IDX > WS-PARA-COUNT.
+       7005-WRITE-PARAGRAPHS-END.
+           EXIT.
+
+       7006-WRITE-PARA-PAIR-START.
+           INITIALIZE OUTPUT-RECORD.
+           STRING MARGIN-7, "PARA-", WS-PARA-IDX, "-START."
+           INTO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+           INITIALIZE OUTPUT-RECORD.
+           STRING MARGIN-7, "PARA-", WS-PARA-IDX, "-END."
+           INTO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+           INITIALIZE OUTPUT-RECORD.
+           STRING MARGIN-11, "EXIT."
+           INTO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+       7006-WRITE-PARA-PAIR-END.
+           EXIT.
