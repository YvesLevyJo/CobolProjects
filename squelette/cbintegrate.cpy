@@ -0,0 +1,8 @@
+           INITIALIZE OUTPUT-RECORD.
+           MOVE BLANK-LINE TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+           INITIALIZE OUTPUT-RECORD.
+           STRING MARGIN-11, "COPY 'template.cpy'."
+           INTO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
