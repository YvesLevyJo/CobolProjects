@@ -0,0 +1,14 @@
+           INITIALIZE OUTPUT-RECORD.
+           MOVE BLANK-LINE TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+           INITIALIZE OUTPUT-RECORD.
+           STRING MARGIN-11, "CALL '", FUNCTION TRIM(WS-GEN-APPNAME),
+               "-SUB' USING LK-PARM"
+           INTO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+           INITIALIZE OUTPUT-RECORD.
+           STRING MARGIN-11, "END-CALL."
+           INTO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
