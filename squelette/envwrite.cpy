@@ -3,7 +3,8 @@
            WRITE OUTPUT-RECORD.
 
            INITIALIZE OUTPUT-RECORD.
-           STRING MARGIN-11, "SELECT OUTFILE ASSIGN TO 'prog.cbl'"
+           STRING MARGIN-11, "SELECT ", WS-GEN-OUTFILE,
+               " ASSIGN TO 'OUTFILE.txt'"
            INTO OUTPUT-RECORD.
            WRITE OUTPUT-RECORD.
 
