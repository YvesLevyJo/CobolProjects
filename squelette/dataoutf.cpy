@@ -3,12 +3,12 @@
            WRITE OUTPUT-RECORD.
 
            INITIALIZE OUTPUT-RECORD.
-           STRING MARGIN-7, "FD  OUTPUT-P1."
+           STRING MARGIN-7, "FD  ", WS-GEN-OUTFILE, "."
            INTO OUTPUT-RECORD.
            WRITE OUTPUT-RECORD.
 
            INITIALIZE OUTPUT-RECORD.
-           STRING MARGIN-7, "01  OUTFILE PIC X(200)"
+           STRING MARGIN-7, "01  ", WS-GEN-OUTREC, " PIC X(200)"
            INTO OUTPUT-RECORD.
            WRITE OUTPUT-RECORD.
            
\ No newline at end of file
