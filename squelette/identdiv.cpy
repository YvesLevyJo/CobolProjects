@@ -0,0 +1,18 @@
+           INITIALIZE OUTPUT-RECORD.
+           STRING MARGIN-7, "IDENTIFICATION DIVISION."
+           INTO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+           INITIALIZE OUTPUT-RECORD.
+           STRING MARGIN-7, "PROGRAM-ID. ", WS-APP-NAME, "."
+           INTO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+           INITIALIZE OUTPUT-RECORD.
+           STRING MARGIN-7, "AUTHOR. ", WS-APP-AUTHOR, "."
+           INTO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+           INITIALIZE OUTPUT-RECORD.
+           MOVE COMMENT-LINE TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
