@@ -0,0 +1,38 @@
+           INITIALIZE OUTPUT-RECORD.
+           MOVE BLANK-LINE TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+           INITIALIZE OUTPUT-RECORD.
+           MOVE COMMENT-LINE TO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+           INITIALIZE OUTPUT-RECORD.
+           STRING MARGIN-7, "8000-DB-CONNECT-START."
+           INTO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+           INITIALIZE OUTPUT-RECORD.
+           STRING MARGIN-11, "EXEC SQL"
+           INTO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+           INITIALIZE OUTPUT-RECORD.
+           STRING MARGIN-12,
+               "CONNECT :USERNAME IDENTIFIED BY :PASSWORD USING :DBNAME"
+           INTO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+           INITIALIZE OUTPUT-RECORD.
+           STRING MARGIN-11, "END-EXEC."
+           INTO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+           INITIALIZE OUTPUT-RECORD.
+           STRING MARGIN-7, "8000-DB-CONNECT-END."
+           INTO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
+
+           INITIALIZE OUTPUT-RECORD.
+           STRING MARGIN-11, "EXIT."
+           INTO OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD.
