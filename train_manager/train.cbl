@@ -1,32 +1,39 @@
       *****************************************************************
-      * Program name:    MYPROG                               
-      * Original author: MYNAME                                
+      * Program name:    MYPROG
+      * Original author: MYNAME
       *
-      * Maintenence Log                                              
-      * Date      Author        Maintenance Requirement               
-      * --------- ------------  --------------------------------------- 
-      * 01/01/08 MYNAME  Created for COBOL class         
-      *                                                               
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 01/01/08 MYNAME  Created for COBOL class
+      * 08/08/26 yVES    Write TRAIN-PLANNING to TRAIN3.dat, reject
+      *                  malformed TRAIN1.dat rows to TRAINREJ.dat,
+      *                  and add a per-train summary report.
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  train.
-       AUTHOR. yVES. 
+       AUTHOR. yVES.
 
       *****************************************************************
-       ENVIRONMENT DIVISION. 
+       ENVIRONMENT DIVISION.
 
        INPUT-OUTPUT SECTION.
-       FILE-CONTROL. 
+       FILE-CONTROL.
            SELECT TRAIN-INFILE ASSIGN TO "TRAIN1.dat"
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS WS-TR-ISTAT.
-       
+
            SELECT TRAIN-OUTFILE ASSIGN TO "TRAIN3.dat"
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS WS-TR-OSTAT.
-       
+
+           SELECT TRAIN-REJFILE ASSIGN TO "TRAINREJ.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-TR-RSTAT.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -34,31 +41,156 @@
            RECORD CONTAINS 38 CHARACTERS.
        01  IN-TRAIN PIC X(38).
 
-       FD  TRAIN-OUTFILE 
+       FD  TRAIN-OUTFILE
            RECORD CONTAINS 38 characters.
        COPY "TRAIN1-FDESCRIPTION.cpy".
 
+       FD  TRAIN-REJFILE
+           RECORD CONTAINS 84 CHARACTERS.
+       01  REJ-RECORD.
+           05 REJ-COMPT           PIC 9(02).
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 REJ-REASON          PIC X(40).
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 REJ-RAW             PIC X(38).
+
        WORKING-STORAGE SECTION.
-      * sTATUT DES DIFFÃ‰RENTS FICHIERS 
+      * sTATUT DES DIFFÃ‰RENTS FICHIERS
        01  WS-TR-ISTAT PIC X(2).
            88 TR-ISTAT-EOF VALUE '10'.
        01  WS-TR-OSTAT PIC X(2).
+       01  WS-TR-RSTAT PIC X(2).
       * compteur d'ENREGISTREMENT
        01   WS-COMPT   PIC 9(2) VALUE 0.
       *    compteur du nombre d'enregistrement
 
+      * working-storage view of an incoming record, used for validation
+           COPY "TRAIN1-FDESCRIPTION.cpy" REPLACING
+               TRAIN-PLANNING BY WS-TRAIN-PLANNING.
+
+       01  WS-VALID-SW             PIC X(01) VALUE 'Y'.
+           88 WS-RECORD-VALID          VALUE 'Y'.
+           88 WS-RECORD-INVALID        VALUE 'N'.
+       01  WS-REJ-REASON            PIC X(40) VALUE SPACES.
+
+      * per train/route summary
+       01  WS-SUMMARY-TABLE.
+           05 WS-SUM-ENTRY OCCURS 100 TIMES INDEXED BY WS-SUM-IDX.
+              10 WS-SUM-TRAIN-NUM  PIC X(05) VALUE SPACES.
+              10 WS-SUM-COUNT      PIC 9(04) VALUE 0.
+       01  WS-SUM-ENTRIES           PIC 9(03) VALUE 0.
+       01  WS-FOUND-SW              PIC X(01) VALUE 'N'.
+           88 WS-FOUND                  VALUE 'Y'.
+           88 WS-NOT-FOUND              VALUE 'N'.
+       01  WS-FOUND-IDX             PIC 9(03) VALUE 0.
+
       *  description du rtain
        PROCEDURE DIVISION.
-       OPEN INPUT TRAIN-INFILE
-            output TRAIN-OUTFILE.
-       
-       PERFORM UNTIL TR-ISTAT-EOF
-           ADD 1 TO WS-COMPT
-           READ TRAIN-INFILE
-           DISPLAY IN-TRAIN
-      *   WRITE TRAIN-OUTFILE FROM TRAIN-PLANNING
-       END-PERFORM.
-       DISPLAY WS-COMPT.
-       CLOSE TRAIN-INFILE TRAIN-OUTFILE.
- 
-       STOP RUN.
+       0000-MAIN-START.
+           OPEN INPUT  TRAIN-INFILE
+                OUTPUT TRAIN-OUTFILE
+                OUTPUT TRAIN-REJFILE.
+
+           PERFORM 1000-READ-RECORD-START
+              THRU 1000-READ-RECORD-END
+              UNTIL TR-ISTAT-EOF.
+
+           DISPLAY WS-COMPT.
+           PERFORM 2000-SUMMARY-REPORT-START
+              THRU 2000-SUMMARY-REPORT-END.
+
+           CLOSE TRAIN-INFILE TRAIN-OUTFILE TRAIN-REJFILE.
+       0000-MAIN-END.
+           STOP RUN.
+
+      *****************************************************************
+      * READ ONE RECORD, VALIDATE IT, ROUTE IT TO TRAIN-OUTFILE OR
+      * TRAIN-REJFILE
+      *****************************************************************
+       1000-READ-RECORD-START.
+           ADD 1 TO WS-COMPT.
+           READ TRAIN-INFILE INTO WS-TRAIN-PLANNING
+               AT END SET TR-ISTAT-EOF TO TRUE
+               NOT AT END
+                   DISPLAY IN-TRAIN
+                   PERFORM 1100-VALIDATE-RECORD-START
+                      THRU 1100-VALIDATE-RECORD-END
+                   IF WS-RECORD-VALID
+                       MOVE WS-TRAIN-PLANNING TO TRAIN-PLANNING
+                       WRITE TRAIN-PLANNING
+                       PERFORM 1200-TALLY-TRAIN-START
+                          THRU 1200-TALLY-TRAIN-END
+                   ELSE
+                       MOVE WS-COMPT   TO REJ-COMPT
+                       MOVE WS-REJ-REASON TO REJ-REASON
+                       MOVE IN-TRAIN   TO REJ-RAW
+                       WRITE REJ-RECORD
+                   END-IF
+           END-READ.
+       1000-READ-RECORD-END.
+           EXIT.
+
+      * a row is malformed when the train number is blank or the date
+      * is not a valid numeric YYYYMMDD value
+       1100-VALIDATE-RECORD-START.
+           SET WS-RECORD-VALID TO TRUE.
+           MOVE SPACES TO WS-REJ-REASON.
+           IF TP-TRAIN-NUM OF WS-TRAIN-PLANNING EQUAL SPACES
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE "MISSING TRAIN NUMBER" TO WS-REJ-REASON
+           ELSE IF TP-DATE OF WS-TRAIN-PLANNING NOT NUMERIC
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE "INVALID DATE FIELD" TO WS-REJ-REASON
+           ELSE IF TP-TIME OF WS-TRAIN-PLANNING EQUAL SPACES
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE "MISSING TIME FIELD" TO WS-REJ-REASON
+           END-IF.
+       1100-VALIDATE-RECORD-END.
+           EXIT.
+
+      * find (or create) this train's bucket in the summary table
+      * and bump its count
+       1200-TALLY-TRAIN-START.
+           SET WS-NOT-FOUND TO TRUE.
+           MOVE 0 TO WS-FOUND-IDX.
+           PERFORM 1210-FIND-TRAIN-START THRU 1210-FIND-TRAIN-END
+               VARYING WS-SUM-IDX FROM 1 BY 1
+               UNTIL WS-SUM-IDX > WS-SUM-ENTRIES.
+           IF WS-NOT-FOUND
+               ADD 1 TO WS-SUM-ENTRIES
+               MOVE WS-SUM-ENTRIES TO WS-FOUND-IDX
+               SET WS-SUM-IDX TO WS-FOUND-IDX
+               MOVE TP-TRAIN-NUM OF WS-TRAIN-PLANNING
+                   TO WS-SUM-TRAIN-NUM(WS-SUM-IDX)
+           END-IF.
+           SET WS-SUM-IDX TO WS-FOUND-IDX.
+           ADD 1 TO WS-SUM-COUNT(WS-SUM-IDX).
+       1200-TALLY-TRAIN-END.
+           EXIT.
+
+       1210-FIND-TRAIN-START.
+           IF WS-SUM-TRAIN-NUM(WS-SUM-IDX)
+               EQUAL TP-TRAIN-NUM OF WS-TRAIN-PLANNING
+               SET WS-FOUND TO TRUE
+               MOVE WS-SUM-IDX TO WS-FOUND-IDX
+           END-IF.
+       1210-FIND-TRAIN-END.
+           EXIT.
+
+      *****************************************************************
+      * DISPLAY THE SCHEDULE-ENTRY COUNT PER TRAIN NUMBER
+      *****************************************************************
+       2000-SUMMARY-REPORT-START.
+           DISPLAY "---- SCHEDULE ENTRIES PER TRAIN ----".
+           PERFORM 2100-SUMMARY-LINE-START
+              THRU 2100-SUMMARY-LINE-END
+              VARYING WS-SUM-IDX FROM 1 BY 1
+              UNTIL WS-SUM-IDX > WS-SUM-ENTRIES.
+       2000-SUMMARY-REPORT-END.
+           EXIT.
+
+       2100-SUMMARY-LINE-START.
+           DISPLAY "TRAIN " WS-SUM-TRAIN-NUM(WS-SUM-IDX)
+               ": " WS-SUM-COUNT(WS-SUM-IDX).
+       2100-SUMMARY-LINE-END.
+           EXIT.
