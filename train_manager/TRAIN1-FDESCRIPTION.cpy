@@ -0,0 +1,14 @@
+      *=================================================================
+      * Copybook:  TRAIN1-FDESCRIPTION
+      * Purpose:   Record layout for a train planning entry, shared by
+      *            the TRAIN-OUTFILE FD in train.cbl (TRAIN3.dat) and,
+      *            via REPLACING, by the WORKING-STORAGE copy used to
+      *            validate incoming TRAIN1.dat rows.
+      *=================================================================
+       01  TRAIN-PLANNING.
+           05 TP-TRAIN-NUM        PIC X(05).
+           05 TP-ROUTE.
+              10 TP-ORIGIN        PIC X(10).
+              10 TP-DESTINATION   PIC X(10).
+           05 TP-DATE             PIC 9(08).
+           05 TP-TIME             PIC X(05).
