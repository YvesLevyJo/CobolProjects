@@ -1,25 +1,37 @@
-      *****************************************************************       
+      *****************************************************************
       *    Lecture du fichier assueances.dat
-      *    Affichage uniquement des lignes 3 et 7                               
+      *    Affichage, export complet ou filtre statut/devise
       *****************************************************************
+      * Maintenance Log
+      * Date       Author  Description
+      * ---------- ------  ---------------------------------------------
+      * 2026-08-08 Yves    Accept the wanted record numbers instead of
+      *                    hardcoding them, add a full-export mode and
+      *                    a status/currency filter mode.
+      *=================================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  fileread.
-       AUTHOR. Yves. 
-   
+       AUTHOR. Yves.
+
       *****************************************************************
       *****************************************************************
-       ENVIRONMENT DIVISION. 
-       CONFIGURATION SECTION. 
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
        INPUT-OUTPUT SECTION.
-       FILE-CONTROL. 
+       FILE-CONTROL.
            SELECT INFILE ASSIGN  TO 'assurances.dat'
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS WS-STATUS.
 
+           SELECT OUTFILE ASSIGN TO 'ASSURANCES-EXPORT.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-OUT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD INFILE
@@ -28,37 +40,139 @@
 
        01  E-INFILE PIC X(126).
        01  INFILE-DATA REDEFINES E-INFILE.
-           05 INFILE-DATA-ID          PIC X(8).              
+           05 INFILE-DATA-ID          PIC X(8).
            05 FILLER                  PIC X.
-           05 INFILE-DATA-REF         PIC X(14).       
+           05 INFILE-DATA-REF         PIC X(14).
            05 FILLER                  PIC X.
-           05 INFILE-DATA-CONTRACT    PIC X(14).            
+           05 INFILE-DATA-CONTRACT    PIC X(14).
            05 FILLER                  PIC X.
-           05 INFILE-DATA-ENTREPISE   PIC X(41).             
+           05 INFILE-DATA-ENTREPISE   PIC X(41).
            05 FILLER                  PIC X.
-           05 INFILE-DATA-STATUS      PIC X(8).          
+           05 INFILE-DATA-STATUS      PIC X(8).
            05 FILLER                  PIC X.
-           05 INFILE-DATA-CODE1       PIC X(8).         
+           05 INFILE-DATA-CODE1       PIC X(8).
            05 FILLER                  PIC X.
-           05 INFILE-DATA-CODE2       PIC X(8).                   
+           05 INFILE-DATA-CODE2       PIC X(8).
            05 FILLER                  PIC X.
            05 FILE-DATA-AMOUNTH       PIC 9(9).
            05 FILLER                  PIC X.
-           05 FILE-DATA-CURRENCY      PIC X(3).          
+           05 FILE-DATA-CURRENCY      PIC X(3).
+
+       FD OUTFILE
+           RECORD CONTAINS 126 CHARACTERS
+           RECORDING MODE IS F.
+       01  E-OUTFILE PIC X(126).
       *****************************************************************
        WORKING-STORAGE SECTION.
        01  WS-STATUS                  PIC X(2).
            88 WS-STATUS-EOF         VALUE '10'.
+       01  WS-OUT-STATUS              PIC X(2).
        01  Ws-NB                         PIC 99.
+
+       01  WS-MODE-CHOICE             PIC X(01).
+           88 WS-MODE-EXPORT              VALUE 'E' 'e'.
+           88 WS-MODE-FILTER              VALUE 'F' 'f'.
+
+       01  WS-WANT-NB1                PIC 99.
+       01  WS-WANT-NB2                PIC 99.
+
+       01  WS-FILTER-STATUS           PIC X(8).
+       01  WS-FILTER-CURRENCY         PIC X(3).
+      *****************************************************************
        PROCEDURE DIVISION.
+       0000-MAIN-START.
+           DISPLAY "Mode : (D)isplay numeros / (E)xport complet /"
+           SPACE "(F)iltre statut-devise ?"
+           ACCEPT WS-MODE-CHOICE.
+
+           EVALUATE TRUE
+              WHEN WS-MODE-EXPORT
+                 PERFORM 2000-EXPORT-START THRU 2000-EXPORT-END
+              WHEN WS-MODE-FILTER
+                 PERFORM 3000-FILTER-START THRU 3000-FILTER-END
+              WHEN OTHER
+                 PERFORM 1000-DISPLAY-START THRU 1000-DISPLAY-END
+           END-EVALUATE.
+       0000-MAIN-END.
+           STOP RUN.
+
+      ******************************************************************
+      * DISPLAY ONLY THE TWO REQUESTED RECORD NUMBERS
+      ******************************************************************
+       1000-DISPLAY-START.
+           DISPLAY "Premier numero d'enregistrement a afficher ?"
+           ACCEPT WS-WANT-NB1.
+           DISPLAY "Second numero d'enregistrement a afficher ?"
+           ACCEPT WS-WANT-NB2.
+
            OPEN INPUT INFILE.
-           PERFORM UNTIL WS-STATUS-EOF
-              ADD 1 TO WS-NB
-              READ INFILE
-              IF (WS-NB =3) OR (WS-NB=7) THEN
-                 DISPLAY INFILE-DATA
-              END-IF
-           END-PERFORM.
+           PERFORM 1100-READ-DISPLAY-START THRU 1100-READ-DISPLAY-END
+               UNTIL WS-STATUS-EOF.
            CLOSE INFILE.
-           STOP RUN.
-           
+       1000-DISPLAY-END.
+           EXIT.
+
+       1100-READ-DISPLAY-START.
+           READ INFILE
+               AT END SET WS-STATUS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-NB
+                   IF (WS-NB = WS-WANT-NB1) OR (WS-NB = WS-WANT-NB2)
+                       DISPLAY INFILE-DATA
+                   END-IF
+           END-READ.
+       1100-READ-DISPLAY-END.
+           EXIT.
+
+      ******************************************************************
+      * EXPORT EVERY RECORD TO ASSURANCES-EXPORT.txt
+      ******************************************************************
+       2000-EXPORT-START.
+           OPEN INPUT INFILE.
+           OPEN OUTPUT OUTFILE.
+           PERFORM 2100-READ-EXPORT-START THRU 2100-READ-EXPORT-END
+               UNTIL WS-STATUS-EOF.
+           CLOSE INFILE.
+           CLOSE OUTFILE.
+       2000-EXPORT-END.
+           EXIT.
+
+       2100-READ-EXPORT-START.
+           READ INFILE
+               AT END SET WS-STATUS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-NB
+                   MOVE E-INFILE TO E-OUTFILE
+                   WRITE E-OUTFILE
+           END-READ.
+       2100-READ-EXPORT-END.
+           EXIT.
+
+      ******************************************************************
+      * DISPLAY ONLY RECORDS MATCHING A STATUS AND A CURRENCY
+      ******************************************************************
+       3000-FILTER-START.
+           DISPLAY "Statut recherche (ex: ACTIVE) ?"
+           ACCEPT WS-FILTER-STATUS.
+           DISPLAY "Devise recherchee (ex: EUR) ?"
+           ACCEPT WS-FILTER-CURRENCY.
+
+           OPEN INPUT INFILE.
+           PERFORM 3100-READ-FILTER-START THRU 3100-READ-FILTER-END
+               UNTIL WS-STATUS-EOF.
+           CLOSE INFILE.
+       3000-FILTER-END.
+           EXIT.
+
+       3100-READ-FILTER-START.
+           READ INFILE
+               AT END SET WS-STATUS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-NB
+                   IF INFILE-DATA-STATUS = WS-FILTER-STATUS
+                   AND FILE-DATA-CURRENCY = WS-FILTER-CURRENCY
+                       DISPLAY INFILE-DATA
+                   END-IF
+           END-READ.
+       3100-READ-FILTER-END.
+           EXIT.
